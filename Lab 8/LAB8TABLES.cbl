@@ -1,32 +1,67 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    AKLAB8TABLES.
        AUTHOR.        CYNTHIAGJENSEN.
-       
+
       *****************************************************************
       *
-      *  THIS PROGRAM VALIDATES THE VENDOR CODE FOR THE INCOMING
-      *  RECORD.  WHEN VALID VENDOR CODES ARE FOUND THE ENTIRE
-      *  RECORD IS WRITTEN OUT TO A NEW PRODUCT INVENTORY FILE
-      *  IF THE VENDOR CODE IS NOT FOUND THE ENTIRE RECORD IS 
-      *  WRITTEN OUT TO AN ERROR FILE
-      *     
-      *  INPUT: 
-      *     KEY FIELDS:  
+      *  THIS PROGRAM VALIDATES THE WAREHOUSE ID, VENDOR CODE, AND
+      *  PRODUCT ID FOR THE INCOMING RECORD.  WHEN ALL THREE ARE
+      *  VALID THE ENTIRE RECORD IS WRITTEN OUT TO A NEW PRODUCT
+      *  INVENTORY FILE.  IF ANY ONE OF THEM IS NOT FOUND THE ENTIRE
+      *  RECORD IS WRITTEN OUT TO AN ERROR FILE AS A FORMATTED
+      *  EXCEPTION REPORT LINE WITH A REASON SPECIFIC TO WHICH CODE
+      *  FAILED.  THE CHECKS RUN IN ORDER - WAREHOUSE ID FIRST
+      *  (128-SEARCH-WAREHOUSE), THEN VENDOR ID (130-SEARCH-VENDOR),
+      *  THEN PRODUCT ID (135-SEARCH-PRODUCT) - EACH ONLY RUNS IF THE
+      *  ONE BEFORE IT PASSED.
+      *
+      *  VALID VENDOR, WAREHOUSE, AND PRODUCT CODES ARE NOT HARDCODED
+      *  IN WORKING-STORAGE.  THEY ARE LOADED AT STARTUP FROM
+      *  VENDOR-MASTER, WAREHOUSE-MASTER, AND PRODUCT-MASTER SO
+      *  ADDING OR RETIRING ANY OF THEM IS A DATA CHANGE, NOT A
+      *  PROGRAM CHANGE.
+      *
+      *  THE PRODUCT FILE LOAD SUPPORTS CHECKPOINT/RESTART.  A
+      *  CHECKPOINT (LAST RECORD NUMBER PROCESSED AND THE RUNNING
+      *  ERROR COUNT) IS WRITTEN AFTER EVERY RECORD, RIGHT AFTER THAT
+      *  RECORD'S OWN OUTPUT (NEW-PROD-REC/ERROR-FILE-REC/VENDOR-OUT-
+      *  REC) HAS BEEN WRITTEN, SO THE CHECKPOINT NEVER POINTS PAST
+      *  THE LAST RECORD WHOSE OUTPUT IS ACTUALLY ON DISK.  IF A
+      *  CHECKPOINT IS FOUND ON STARTUP THE PROGRAM SKIPS AHEAD IN
+      *  PRODUCT-FILE AND REOPENS THE OUTPUT FILES FOR EXTEND INSTEAD
+      *  OF STARTING THEM OVER.  THE CHECKPOINT IS CLEARED AGAIN ON A
+      *  CLEAN FINISH.
+      *
+      *  INPUT:
+      *     PRODUCT-FILE KEY FIELDS:
       *        WAREHOUSE ID - SIZE 4
-      *        VENDOR ID - SIZE 1 - SHOULD BE VALIDATED FROM A TABLE
+      *        VENDOR ID - SIZE 1 - VALIDATED AGAINST VENDOR-TABLE
       *        PRODUCT ID  - SIZE 3
       *        FILLER SIZE- SIZE 120
+      *     VENDOR-MASTER - ONE RECORD PER VALID VENDOR, USED TO
+      *        BUILD VENDOR-TABLE AT STARTUP
+      *     WAREHOUSE-MASTER - ONE RECORD PER VALID WAREHOUSE, USED
+      *        TO BUILD WAREHOUSE-TABLE AT STARTUP
+      *     PRODUCT-MASTER - ONE RECORD PER PRODUCT WE CARRY, USED TO
+      *        BUILD PRODUCT-TABLE AT STARTUP
+      *     CHECKPOINT-FILE - RESTART INFORMATION FROM A PRIOR RUN,
+      *        IF ANY
       *****************************************************************
       *
-      *  OUTPUT: 
+      *  OUTPUT:
       *    NEW PRODUCT INVENTORY FILE WITH ONLY VALID VENDOR ID'S
-      *    ERROR FILE WITH RECORDS THAT HAVE INVALID VENDOR ID'S
+      *    ERROR FILE - FORMATTED EXCEPTION REPORT WITH A DETAIL LINE
+      *       FOR EACH REJECTED RECORD (DATE, WAREHOUSE ID, PRODUCT ID,
+      *       VENDOR ID AND REJECT REASON) AND A SUMMARY SECTION
+      *       BREAKING THE ERROR COUNT DOWN BY WAREHOUSE ID
+      *    CHECKPOINT-FILE - UPDATED AFTER EVERY RECORD, CLEARED ON A
+      *       CLEAN FINISH
       *    DISPLAY A MESSAGE ON THE SCREEN WITH THE
       *    NUMBER OF ERROR RECORDS WRITTEN OUT
-      *    
+      *
       *****************************************************************
-      *  CALCULATIONS: 
-      *    ACCUMULATE AN ERROR COUNT
+      *  CALCULATIONS:
+      *    ACCUMULATE AN ERROR COUNT, OVERALL AND BY WAREHOUSE ID
       *****************************************************************
 
        ENVIRONMENT DIVISION.
@@ -37,12 +72,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT PRODUCT-FILE 
+           SELECT PRODUCT-FILE
                ASSIGN TO 'PRODUCT-INVEN.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
-      *ADD NEEDED SELECT STATEMENTS HERE
-
            SELECT NEW-PRODUCT-FILE
                ASSIGN TO 'NEW-PROD-INVEN.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -50,9 +83,40 @@
            SELECT ERROR-FILE
                ASSIGN TO 'ERROR-FILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
- 
 
+           SELECT VENDOR-MASTER
+               ASSIGN TO 'VENDOR-MASTER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VENDOR-MASTER-STATUS.
+
+           SELECT WAREHOUSE-MASTER
+               ASSIGN TO 'WAREHOUSE-MASTER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WAREHOUSE-MASTER-STATUS.
+
+           SELECT PRODUCT-MASTER
+               ASSIGN TO 'PRODUCT-MASTER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRODUCT-MASTER-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CHECKPOINT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+
+           SELECT AUDIT-LOG
+               ASSIGN TO 'AUDIT-LOG.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+      *    VENDOR-OUT-FILE'S ASSIGN NAME IS A WORKING-STORAGE ITEM SO
+      *    THE FILENAME CAN BE BUILT AT RUN TIME FROM THE VENDOR ID -
+      *    SEE VENDOR-FILENAME AND 136-WRITE-VENDOR-FILE.
 
+           SELECT VENDOR-OUT-FILE
+               ASSIGN DYNAMIC VENDOR-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VENDOR-FILE-STATUS.
 
 
        DATA DIVISION.
@@ -64,20 +128,50 @@
           05  PR-WAREHOUSE-ID               PIC X(4).
           05  PR-VENDOR-ID                  PIC X.
           05  PR-PRODUCT-ID                 PIC X(3).
-          05  FILLER                        PIC X(120).
+          05  PR-DETAIL-DATA                PIC X(120).
 
-      * ADD FD AND RECORD FOR NEEDED FILES HERE
- 
         FD NEW-PRODUCT-FILE
             RECORD CONTAINS 120 CHARACTERS.
         01 NEW-PROD-REC                     PIC X(120).
- 
-        FD ERROR-FILE
-            RECORD CONTAINS 120 CHARACTERS.
-        01 ERROR-FILE-REC                   PIC X(120).
-
 
+        FD ERROR-FILE
+            RECORD CONTAINS 240 CHARACTERS.
+        01 ERROR-FILE-REC                   PIC X(240).
 
+        FD VENDOR-OUT-FILE
+            RECORD CONTAINS 120 CHARACTERS.
+        01 VENDOR-OUT-REC                   PIC X(120).
+
+        FD VENDOR-MASTER
+            RECORD CONTAINS 13 CHARACTERS.
+        01 VENDOR-MASTER-REC.
+           05  VM-VENDOR-ID                 PIC X.
+           05  VM-VENDOR-NAME                PIC X(12).
+
+        FD WAREHOUSE-MASTER
+            RECORD CONTAINS 24 CHARACTERS.
+        01 WAREHOUSE-MASTER-REC.
+           05  WHM-MASTER-ID                PIC X(4).
+           05  WHM-MASTER-NAME              PIC X(20).
+
+        FD PRODUCT-MASTER
+            RECORD CONTAINS 24 CHARACTERS.
+        01 PRODUCT-MASTER-REC.
+           05  PRM-MASTER-ID                PIC X(3).
+           05  PRM-MASTER-DESC              PIC X(17).
+           05  PRM-MASTER-UOM               PIC X(4).
+
+        FD CHECKPOINT-FILE
+            RECORD CONTAINS 23 CHARACTERS.
+        01 CHECKPOINT-REC.
+           05  CKPT-REC-LAST-NUM            PIC 9(8).
+           05  CKPT-REC-ERROR-COUNT         PIC 9(5).
+           05  CKPT-REC-VALID-COUNT         PIC 9(8).
+           05  FILLER                       PIC X(2).
+
+        FD AUDIT-LOG
+            RECORD CONTAINS 120 CHARACTERS.
+        01 AUDIT-LOG-REC                    PIC X(120).
 
 
        WORKING-STORAGE SECTION.
@@ -88,29 +182,267 @@
            05  EOF-FLAG                PIC X     VALUE SPACE.
                 88  MORE-RECORDS                 VALUE 'Y'.
                 88  NO-MORE-RECORDS              VALUE 'N'.
- 
+           05  VEND-EOF-FLAG           PIC X     VALUE SPACE.
+                88  MORE-VENDOR-RECS             VALUE 'Y'.
+                88  NO-MORE-VENDOR-RECS          VALUE 'N'.
+           05  WHM-EOF-FLAG            PIC X     VALUE SPACE.
+                88  MORE-WAREHOUSE-RECS          VALUE 'Y'.
+                88  NO-MORE-WAREHOUSE-RECS       VALUE 'N'.
+           05  PRM-EOF-FLAG            PIC X     VALUE SPACE.
+                88  MORE-PRODUCT-RECS            VALUE 'Y'.
+                88  NO-MORE-PRODUCT-RECS         VALUE 'N'.
+           05  ERR-EOF-FLAG            PIC X     VALUE SPACE.
+                88  MORE-ERR-RECS                VALUE 'Y'.
+                88  NO-MORE-ERR-RECS             VALUE 'N'.
+           05  VENDOR-OUT-EOF-FLAG     PIC X     VALUE SPACE.
+                88  MORE-VENDOR-OUT-RECS         VALUE 'Y'.
+                88  NO-MORE-VENDOR-OUT-RECS      VALUE 'N'.
+           05  RESTART-SWITCH          PIC X     VALUE 'N'.
+                88  RESTART-RUN                  VALUE 'Y'.
+                88  NORMAL-RUN                   VALUE 'N'.
+
        01  REPORT-FIELDS.
-      * ADD ERROR COUNT FIELD HERE
-           05 ERROR-COUNT              PIC 999   VALUE 0.
+           05 ERROR-COUNT              PIC 9(5)  VALUE 0.
+           05 REJECT-REASON         PIC X(25) VALUE SPACES.
+
+      *  MASTER-FILE-FIELDS HOLD THE FILE STATUS FOR EACH OF THE THREE
+      *  STARTUP MASTER FILES.  A MASTER FILE THAT CANNOT BE OPENED IS
+      *  FATAL TO THE RUN - WITHOUT IT THE VALIDATION TABLE IT BUILDS
+      *  COMES BACK EMPTY AND EVERY INCOMING RECORD WOULD REJECT - SO
+      *  103-LOAD-VENDOR-TABLE, 104-LOAD-WAREHOUSE-TABLE, AND
+      *  105-LOAD-PRODUCT-TABLE EACH CHECK THEIR STATUS RIGHT AFTER THE
+      *  OPEN AND STOP THE RUN WITH A MESSAGE INSTEAD OF LETTING THE
+      *  OPEN ABEND THE JOB.
+
+       01  MASTER-FILE-FIELDS.
+           05  VENDOR-MASTER-STATUS      PIC XX.
+           05  WAREHOUSE-MASTER-STATUS   PIC XX.
+           05  PRODUCT-MASTER-STATUS     PIC XX.
+
+       01  CHECKPOINT-FIELDS.
+           05  CKPT-STATUS          PIC XX.
+           05  RECORD-COUNT         PIC 9(8)  VALUE 0.
+           05  SKIP-INDEX           PIC 9(8)  VALUE 0.
+
+       01  AUDIT-FIELDS.
+           05  AUDIT-STATUS         PIC XX.
+           05  OPERATOR-ID          PIC X(8)  VALUE SPACES.
+           05  VALID-COUNT          PIC 9(8)  VALUE 0.
+           05  RUN-TIME             PIC 9(8).
+           05  RUN-TIME-X REDEFINES RUN-TIME.
+               10  RUN-HH           PIC 9(2).
+               10  RUN-MIN          PIC 9(2).
+               10  RUN-SEC          PIC 9(2).
+               10  FILLER              PIC 9(2).
+           05  REPORT-TIME.
+               10  REPORT-HH        PIC 9(2).
+               10  FILLER              PIC X     VALUE ':'.
+               10  REPORT-MIN       PIC 9(2).
+               10  FILLER              PIC X     VALUE ':'.
+               10  REPORT-SEC       PIC 9(2).
+
+      *  VENDOR-FILE-FIELDS SUPPORT THE PER-VENDOR OUTPUT SPLIT (SEE
+      *  136-WRITE-VENDOR-FILE).  IN ADDITION TO THE COMBINED
+      *  NEW-PROD-INVEN.TXT (STILL NEEDED FOR THE RECONCILING TOTALS
+      *  IN 142-WRITE-SUMMARY-SECTION AND 146-WRITE-AUDIT-LOG), EACH
+      *  VALID RECORD IS ALSO WRITTEN TO A FILE NAMED FOR ITS VENDOR
+      *  ID.  ONLY ONE VENDOR-OUT-FILE CAN BE OPEN AT A TIME, SO
+      *  CURRENT-VENDOR-ID TRACKS WHICH VENDOR'S FILE IS CURRENTLY
+      *  OPEN AND VEND-FILE-OPENED (IN VENDOR-TABLE) TRACKS WHICH
+      *  VENDOR FILES HAVE A FILE ON DISK AS OF THIS RUN, SO A VENDOR
+      *  SEEN AGAIN LATER IN THE INPUT IS APPENDED TO RATHER THAN
+      *  OVERWRITTEN, AND SO 148-WRITE-TRAILER-RECORD KNOWS WHICH
+      *  VENDOR FILES NEED A TRAILER.  VEND-VALID-COUNT (ALSO IN
+      *  VENDOR-TABLE) IS THAT VENDOR'S OWN RUNNING VALID-RECORD COUNT,
+      *  FOR THE SAME TRAILER - IT IS NOT THE GLOBAL VALID-COUNT, SINCE
+      *  EACH VENDOR FILE'S TRAILER HAS TO BALANCE TO ONLY ITS OWN
+      *  RECORDS.  ON A RESTART RUN (SEE RESTART-SWITCH), THE FIRST
+      *  OPEN OF EACH VENDOR FILE THIS RUN IS ALSO AN EXTEND, THE SAME
+      *  AS NEW-PRODUCT-FILE, SINCE THAT VENDOR MAY ALREADY HAVE OUTPUT
+      *  FROM THE SEGMENT OF THE RUN BEFORE THE CHECKPOINT - AND BOTH
+      *  VEND-FILE-OPENED AND VEND-VALID-COUNT ARE REBUILT FROM THAT
+      *  EXISTING OUTPUT BY 114-REBUILD-VENDOR-VALID-COUNTS BEFORE ANY
+      *  NEW RECORDS ARE READ, SINCE BOTH ARE WORKING-STORAGE AND WOULD
+      *  OTHERWISE COME BACK EMPTY EVEN THOUGH THE FILES THEMSELVES
+      *  SURVIVE THE RESTART.
+
+       01  VENDOR-FILE-FIELDS.
+           05  VENDOR-FILENAME      PIC X(20) VALUE SPACES.
+           05  VENDOR-FILE-STATUS   PIC XX.
+           05  CURRENT-VENDOR-ID    PIC X     VALUE LOW-VALUES.
+           05  VENDOR-FILE-OPEN     PIC X     VALUE 'N'.
+                88  VENDOR-FILE-IS-OPEN          VALUE 'Y'.
+                88  VENDOR-FILE-IS-CLOSED        VALUE 'N'.
+
+      *  JOB-CONTROL-FIELDS SUPPORT THE JCL WRAPPER (SEE AKLAB8TB.JCL).
+      *  THE EXEC STATEMENT'S PARM= SUPPLIES THE OPERATOR/JOB ID AND,
+      *  OPTIONALLY, AN ERROR-COUNT THRESHOLD, AS ONE COMMA-DELIMITED
+      *  STRING - E.G. PARM='NIGHTBAT,50'.  IF NO THRESHOLD IS SUPPLIED
+      *  ERROR-THRESHOLD KEEPS ITS DEFAULT OF 99999, WHICH FOR ALL
+      *  PRACTICAL PURPOSES NEVER TRIPS.  108-CHECK-ERROR-THRESHOLD
+      *  SETS RETURN-CODE SO THE JCL STEP CAN TEST A CONDITION CODE.
+
+       01  JOB-CONTROL-FIELDS.
+           05  PARM-STRING          PIC X(40) VALUE SPACES.
+           05  THRESHOLD-ALPHA      PIC X(5)  VALUE SPACES.
+           05  ERROR-THRESHOLD      PIC 9(5)  VALUE 99999.
+
+      *  NEW-PROD-TRAILER-LINE IS WRITTEN AS THE LAST RECORD ON
+      *  NEW-PROD-INVEN.TXT AND, BY 148-WRITE-TRAILER-RECORD, AS THE
+      *  LAST RECORD ON EVERY PER-VENDOR OUTPUT FILE TOO, SO A
+      *  DOWNSTREAM JOB STEP CAN VERIFY IT READ EVERY RECORD WITHOUT
+      *  RELYING ON END-OF-FILE ALONE.  A RECORD IS ONLY TREATED AS
+      *  THE TRAILER WHEN BOTH THE FIRST 7 BYTES OF THE WHOLE RECORD
+      *  ARE 'TRAILER' AND THE NEXT 8 (THE CONTROL COUNT) ARE
+      *  NUMERIC - A REAL WAREHOUSE/VENDOR/PRODUCT COMBINATION WOULD
+      *  HAVE TO MATCH BOTH TO BE MISREAD AS THE TRAILER.
+
+       01  NEW-PROD-TRAILER-LINE.
+           05  FILLER                  PIC X(7)  VALUE 'TRAILER'.
+           05  TRL-RECORD-COUNT        PIC 9(8).
+           05  FILLER                  PIC X(105) VALUE SPACES.
+
+       01  DATE-FIELDS.
+           05  RUN-DATE             PIC 9(8).
+           05  RUN-DATE-X REDEFINES RUN-DATE.
+               10  RUN-YYYY         PIC 9(4).
+               10  RUN-MM           PIC 9(2).
+               10  RUN-DD           PIC 9(2).
+           05  REPORT-DATE.
+               10  REPORT-MM        PIC 9(2).
+               10  FILLER              PIC X     VALUE '/'.
+               10  REPORT-DD        PIC 9(2).
+               10  FILLER              PIC X     VALUE '/'.
+               10  REPORT-YYYY      PIC 9(4).
 
       ***********************TABLE**********************************
-
-       01  VENDOR-TEXT.
-
-           05  PIC X(13)    VALUE 'AAMEL LTD.'.
-           05  PIC X(13)    VALUE 'IMADEINHOUSE'.
-           05  PIC X(13)    VALUE 'TTANSIA CORP.'.
-           05  PIC X(13)    VALUE 'WWEST CORP.'.
-
-      * CODE VENDOR TEXT REDEFINES HERE WITH AN INDEX
-
-       01 VENDOR-TABLE REDEFINES
-          VENDOR-TEXT OCCURS 4 TIMES 
-          INDEXED BY VEN-INDEX.
-             05 VEND-ID                   PIC X.
-             05 VEND-NAME                 PIC X(12).
-
-          
+      *  VENDOR-TABLE IS LOADED AT STARTUP FROM VENDOR-MASTER BY
+      *  103-LOAD-VENDOR-TABLE.  THE TABLE IS SIZED FROM THE ACTUAL
+      *  NUMBER OF VENDOR-MASTER RECORDS (OCCURS ... DEPENDING ON)
+      *  INSTEAD OF A FIXED NUMBER OF HARDCODED ENTRIES.
+
+       01  VENDOR-COUNT-FIELDS.
+           05  VENDOR-COUNT            PIC 9(3)  VALUE 0.
+
+       01  VENDOR-TABLE.
+           05  VEND-ENTRY OCCURS 1 TO 500 TIMES
+               DEPENDING ON VENDOR-COUNT
+               INDEXED BY VEN-INDEX.
+               10  VEND-ID             PIC X.
+               10  VEND-NAME           PIC X(12).
+               10  VEND-FILE-OPENED    PIC X     VALUE 'N'.
+               10  VEND-VALID-COUNT    PIC 9(8)  VALUE 0.
+
+      *  WAREHOUSE-TABLE IS LOADED AT STARTUP FROM WAREHOUSE-MASTER BY
+      *  104-LOAD-WAREHOUSE-TABLE, THE SAME WAY VENDOR-TABLE IS LOADED
+      *  FROM VENDOR-MASTER.  IT IS USED BY 128-SEARCH-WAREHOUSE TO
+      *  VALIDATE PR-WAREHOUSE-ID BEFORE THE VENDOR ID IS EVEN LOOKED
+      *  AT.  NOT TO BE CONFUSED WITH WAREHOUSE-SUMMARY-TABLE BELOW,
+      *  WHICH ONLY ACCUMULATES ERROR COUNTS FOR THE EXCEPTION REPORT.
+
+       01  WAREHOUSE-COUNT-FIELDS.
+           05  WAREHOUSE-COUNT         PIC 9(3)  VALUE 0.
+
+       01  WAREHOUSE-TABLE.
+           05  WHM-ENTRY OCCURS 1 TO 500 TIMES
+               DEPENDING ON WAREHOUSE-COUNT
+               INDEXED BY WHM-INDEX.
+               10  WHM-ID              PIC X(4).
+               10  WHM-NAME            PIC X(20).
+
+      *  PRODUCT-TABLE IS LOADED AT STARTUP FROM PRODUCT-MASTER BY
+      *  105-LOAD-PRODUCT-TABLE, THE SAME WAY VENDOR-TABLE AND
+      *  WAREHOUSE-TABLE ARE LOADED.  135-SEARCH-PRODUCT USES IT TO
+      *  VALIDATE PR-PRODUCT-ID AFTER THE VENDOR ID HAS PASSED.
+
+       01  PRODUCT-COUNT-FIELDS.
+           05  PRODUCT-COUNT           PIC 9(3)  VALUE 0.
+
+       01  PRODUCT-TABLE.
+           05  PRM-ENTRY OCCURS 1 TO 500 TIMES
+               DEPENDING ON PRODUCT-COUNT
+               INDEXED BY PRM-INDEX.
+               10  PRM-ID              PIC X(3).
+               10  PRM-DESC            PIC X(17).
+               10  PRM-UOM             PIC X(4).
+
+      *  WAREHOUSE-SUMMARY-TABLE ACCUMULATES THE ERROR COUNT BY
+      *  WAREHOUSE ID AS REJECTED RECORDS ARE ENCOUNTERED, FOR THE
+      *  SUMMARY SECTION OF THE EXCEPTION REPORT.
+
+       01  WH-SUMMARY-FIELDS.
+           05  WH-COUNT                PIC 9(3)  VALUE 0.
+           05  REBUILD-WAREHOUSE-ID PIC X(4)  VALUE SPACES.
+
+       01  WAREHOUSE-SUMMARY-TABLE.
+           05  WH-ENTRY OCCURS 1 TO 500 TIMES
+               DEPENDING ON WH-COUNT
+               INDEXED BY WH-INDEX.
+               10  WH-ID               PIC X(4).
+               10  WH-ERROR-COUNT      PIC 9(5) VALUE 0.
+
+      ***********************EXCEPTION REPORT LINES********************
+
+       01  ERROR-REPORT-LINES.
+           05  ERR-TITLE-LINE.
+               10  FILLER              PIC X(19)
+                        VALUE 'EXCEPTION REPORT - '.
+               10  ERR-TITLE-DATE      PIC X(10).
+           05  ERR-HEADER-LINE-1       PIC X(51) VALUE
+                   'DATE       WAREHOUSE  PRODUCT  VENDOR  REASON'.
+           05  ERR-DETAIL-LINE.
+               10  ERR-DET-DATE        PIC X(10).
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  ERR-DET-WAREHOUSE   PIC X(4).
+               10  FILLER              PIC X(6)  VALUE SPACES.
+               10  ERR-DET-PRODUCT     PIC X(3).
+               10  FILLER              PIC X(6)  VALUE SPACES.
+               10  ERR-DET-VENDOR      PIC X(1).
+               10  FILLER              PIC X(6)  VALUE SPACES.
+               10  ERR-DET-REASON      PIC X(25).
+               10  FILLER              PIC X(2)  VALUE SPACES.
+
+      *        ERR-DET-RAW-DATA CARRIES PR-DETAIL-DATA (THE REST OF
+      *        THE ORIGINAL PROD-REC BEYOND WAREHOUSE/VENDOR/PRODUCT)
+      *        SO THE CORRECTION/RESUBMISSION PROGRAM (AKLAB8CORR)
+      *        CAN REBUILD AN EXACT PROD-REC FROM THIS EXCEPTION LINE
+      *        INSTEAD OF ONLY HAVING THE HUMAN-READABLE SUMMARY
+      *        FIELDS.
+
+               10  ERR-DET-RAW-DATA    PIC X(120).
+           05  ERR-BLANK-LINE          PIC X(1)  VALUE SPACE.
+           05  ERR-SUMMARY-TITLE       PIC X(30)
+                        VALUE 'ERROR SUMMARY BY WAREHOUSE ID'.
+           05  ERR-SUMMARY-LINE.
+               10  FILLER              PIC X(4)  VALUE SPACES.
+               10  ERR-SUM-WAREHOUSE   PIC X(4).
+               10  FILLER              PIC X(4)  VALUE SPACES.
+               10  FILLER              PIC X(13) VALUE 'ERROR COUNT: '.
+               10  ERR-SUM-COUNT       PIC ZZZZ9.
+           05  ERR-TOTAL-LINE.
+               10  FILLER              PIC X(20)
+                        VALUE 'TOTAL ERROR COUNT: '.
+               10  ERR-TOT-COUNT       PIC ZZZZ9.
+
+      ***********************AUDIT LOG LINE*****************************
+      *  ONE LINE IS APPENDED TO AUDIT-LOG EVERY RUN BY
+      *  146-WRITE-AUDIT-LOG SO ERROR RATES CAN BE TRENDED OVER TIME
+      *  WITHOUT DIGGING THROUGH OLD CONSOLE LOGS.
+
+       01  AUDIT-DETAIL-LINE.
+           10  FILLER                  PIC X(11) VALUE 'RUN DATE: '.
+           10  AUD-LOG-DATE            PIC X(10).
+           10  FILLER                  PIC X(8)  VALUE '  TIME: '.
+           10  AUD-LOG-TIME            PIC X(8).
+           10  FILLER                  PIC X(15) VALUE
+                    '  RECORDS READ:'.
+           10  AUD-LOG-RECORDS-READ    PIC ZZZZZZZ9.
+           10  FILLER                  PIC X(8)  VALUE '  VALID:'.
+           10  AUD-LOG-VALID-COUNT     PIC ZZZZZZZ9.
+           10  FILLER                  PIC X(9)  VALUE '  ERRORS:'.
+           10  AUD-LOG-ERROR-COUNT     PIC ZZZZZ9.
+           10  FILLER                  PIC X(11) VALUE '  OPERATOR:'.
+           10  AUD-LOG-OPERATOR        PIC X(8).
 
 
       ***********************PROCEDURE DIVISION************************
@@ -118,7 +450,7 @@
        PROCEDURE DIVISION.
 
        100-MAIN-MODULE.
-  
+
            PERFORM 110-HOUSEKEEPING
            PERFORM 120-READ-RECORDS
            PERFORM 140-CLOSE-ROUTINE
@@ -126,9 +458,261 @@
 
        110-HOUSEKEEPING.
 
-           OPEN    INPUT   PRODUCT-FILE
-                   OUTPUT  NEW-PRODUCT-FILE
-                   OUTPUT  ERROR-FILE
+           PERFORM 103-LOAD-VENDOR-TABLE
+           PERFORM 104-LOAD-WAREHOUSE-TABLE
+           PERFORM 105-LOAD-PRODUCT-TABLE
+           PERFORM 106-GET-RUN-DATE
+           PERFORM 107-CHECK-RESTART
+
+           IF RESTART-RUN
+               OPEN    INPUT   PRODUCT-FILE
+               PERFORM 108-SKIP-TO-CHECKPOINT
+               PERFORM 112-REBUILD-WAREHOUSE-SUMMARY
+               PERFORM 114-REBUILD-VENDOR-VALID-COUNTS
+               OPEN    EXTEND  NEW-PRODUCT-FILE
+               OPEN    EXTEND  ERROR-FILE
+           ELSE
+               OPEN    INPUT   PRODUCT-FILE
+               OPEN    OUTPUT  NEW-PRODUCT-FILE
+               OPEN    OUTPUT  ERROR-FILE
+               PERFORM 109-WRITE-REPORT-HEADERS
+           END-IF
+         .
+      *
+       103-LOAD-VENDOR-TABLE.
+
+           OPEN INPUT VENDOR-MASTER
+           IF VENDOR-MASTER-STATUS NOT = '00'
+               DISPLAY 'VENDOR-MASTER COULD NOT BE OPENED - STATUS '
+                       VENDOR-MASTER-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO VEND-EOF-FLAG
+
+           PERFORM UNTIL NO-MORE-VENDOR-RECS
+                READ VENDOR-MASTER
+                    AT END
+                        MOVE 'N' TO VEND-EOF-FLAG
+                    NOT AT END
+                        ADD 1 TO VENDOR-COUNT
+                        SET VEN-INDEX TO VENDOR-COUNT
+                        MOVE VM-VENDOR-ID   TO VEND-ID (VEN-INDEX)
+                        MOVE VM-VENDOR-NAME TO VEND-NAME (VEN-INDEX)
+                END-READ
+           END-PERFORM
+
+           CLOSE VENDOR-MASTER
+         .
+      *
+       104-LOAD-WAREHOUSE-TABLE.
+
+           OPEN INPUT WAREHOUSE-MASTER
+           IF WAREHOUSE-MASTER-STATUS NOT = '00'
+               DISPLAY 'WAREHOUSE-MASTER COULD NOT BE OPENED - STATUS '
+                       WAREHOUSE-MASTER-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO WHM-EOF-FLAG
+
+           PERFORM UNTIL NO-MORE-WAREHOUSE-RECS
+                READ WAREHOUSE-MASTER
+                    AT END
+                        MOVE 'N' TO WHM-EOF-FLAG
+                    NOT AT END
+                        ADD 1 TO WAREHOUSE-COUNT
+                        SET WHM-INDEX TO WAREHOUSE-COUNT
+                        MOVE WHM-MASTER-ID   TO WHM-ID (WHM-INDEX)
+                        MOVE WHM-MASTER-NAME TO WHM-NAME (WHM-INDEX)
+                END-READ
+           END-PERFORM
+
+           CLOSE WAREHOUSE-MASTER
+         .
+      *
+       105-LOAD-PRODUCT-TABLE.
+
+           OPEN INPUT PRODUCT-MASTER
+           IF PRODUCT-MASTER-STATUS NOT = '00'
+               DISPLAY 'PRODUCT-MASTER COULD NOT BE OPENED - STATUS '
+                       PRODUCT-MASTER-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO PRM-EOF-FLAG
+
+           PERFORM UNTIL NO-MORE-PRODUCT-RECS
+                READ PRODUCT-MASTER
+                    AT END
+                        MOVE 'N' TO PRM-EOF-FLAG
+                    NOT AT END
+                        ADD 1 TO PRODUCT-COUNT
+                        SET PRM-INDEX TO PRODUCT-COUNT
+                        MOVE PRM-MASTER-ID   TO PRM-ID (PRM-INDEX)
+                        MOVE PRM-MASTER-DESC TO PRM-DESC (PRM-INDEX)
+                        MOVE PRM-MASTER-UOM  TO PRM-UOM (PRM-INDEX)
+                END-READ
+           END-PERFORM
+
+           CLOSE PRODUCT-MASTER
+         .
+      *
+       106-GET-RUN-DATE.
+
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           MOVE RUN-MM   TO REPORT-MM
+           MOVE RUN-DD   TO REPORT-DD
+           MOVE RUN-YYYY TO REPORT-YYYY
+
+           ACCEPT RUN-TIME FROM TIME
+           MOVE RUN-HH   TO REPORT-HH
+           MOVE RUN-MIN  TO REPORT-MIN
+           MOVE RUN-SEC  TO REPORT-SEC
+
+      *    THE OPERATOR/JOB ID AND, OPTIONALLY, AN ERROR-COUNT
+      *    THRESHOLD ARE PASSED IN ON THE COMMAND LINE (THE JCL
+      *    WRAPPER SUPPLIES THEM VIA PARM= ON THE EXEC STATEMENT AS
+      *    ONE COMMA-DELIMITED STRING).  IF NONE IS SUPPLIED THE
+      *    OPERATOR ID DEFAULTS TO 'BATCH' AND THE THRESHOLD KEEPS
+      *    ITS DEFAULT FROM JOB-CONTROL-FIELDS.
+
+           ACCEPT PARM-STRING FROM COMMAND-LINE
+           IF PARM-STRING = SPACES
+               MOVE 'BATCH' TO OPERATOR-ID
+           ELSE
+               UNSTRING PARM-STRING DELIMITED BY ','
+                   INTO OPERATOR-ID THRESHOLD-ALPHA
+               END-UNSTRING
+               IF THRESHOLD-ALPHA NOT = SPACES
+                   COMPUTE ERROR-THRESHOLD =
+                           FUNCTION NUMVAL (THRESHOLD-ALPHA)
+               END-IF
+           END-IF
+         .
+      *
+       107-CHECK-RESTART.
+
+           OPEN INPUT CHECKPOINT-FILE
+           EVALUATE CKPT-STATUS
+               WHEN '00'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET NORMAL-RUN TO TRUE
+                       NOT AT END
+                           SET RESTART-RUN TO TRUE
+                           MOVE CKPT-REC-LAST-NUM    TO RECORD-COUNT
+                           MOVE CKPT-REC-ERROR-COUNT TO ERROR-COUNT
+                           MOVE CKPT-REC-VALID-COUNT TO VALID-COUNT
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               WHEN OTHER
+                   SET NORMAL-RUN TO TRUE
+           END-EVALUATE
+         .
+      *
+       108-SKIP-TO-CHECKPOINT.
+
+           PERFORM RECORD-COUNT TIMES
+                READ PRODUCT-FILE
+                    AT END
+                        MOVE 'N' TO EOF-FLAG
+                END-READ
+           END-PERFORM
+         .
+      *
+       112-REBUILD-WAREHOUSE-SUMMARY.
+
+      *    WAREHOUSE-SUMMARY-TABLE IS WORKING-STORAGE, SO IT COMES
+      *    BACK EMPTY ON A RESTART RUN EVEN THOUGH ERROR-FILE.TXT
+      *    ITSELF IS REOPENED FOR EXTEND AND KEEPS GROWING.  BEFORE
+      *    THAT HAPPENS, READ BACK THROUGH THE DETAIL LINES THE
+      *    CRASHED RUN ALREADY WROTE (RECOGNIZED THE SAME WAY
+      *    AKLAB8VWRPT RECOGNIZES THEM - BY A NUMERIC DATE IN THE
+      *    FIRST TWO COLUMNS, WHICH SKIPS THE TITLE/HEADER/BLANK
+      *    LINES) AND REPLAY THEM INTO THE TABLE, SO THE SUMMARY
+      *    SECTION THIS RUN EVENTUALLY WRITES STILL RECONCILES TO
+      *    ERROR-COUNT.
+
+           OPEN INPUT ERROR-FILE
+           SET MORE-ERR-RECS TO TRUE
+
+           PERFORM UNTIL NO-MORE-ERR-RECS
+               READ ERROR-FILE
+                   AT END
+                       SET NO-MORE-ERR-RECS TO TRUE
+                   NOT AT END
+                       IF ERROR-FILE-REC (1:2) IS NUMERIC
+                           MOVE ERROR-FILE-REC (14:4)
+                                TO REBUILD-WAREHOUSE-ID
+                           PERFORM 113-ACCUMULATE-REBUILT-WH-ERROR
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ERROR-FILE
+         .
+      *
+       113-ACCUMULATE-REBUILT-WH-ERROR.
+
+           SET WH-INDEX TO 1
+           SEARCH WH-ENTRY
+               AT END
+                   ADD 1 TO WH-COUNT
+                   SET WH-INDEX TO WH-COUNT
+                   MOVE REBUILD-WAREHOUSE-ID TO WH-ID (WH-INDEX)
+                   MOVE 1 TO WH-ERROR-COUNT (WH-INDEX)
+               WHEN WH-ID (WH-INDEX) = REBUILD-WAREHOUSE-ID
+                   ADD 1 TO WH-ERROR-COUNT (WH-INDEX)
+           END-SEARCH
+         .
+      *
+       114-REBUILD-VENDOR-VALID-COUNTS.
+
+      *    VEND-FILE-OPENED AND VEND-VALID-COUNT ARE BOTH WORKING-
+      *    STORAGE, SO THEY COME BACK AT THEIR INITIAL VALUES ON A
+      *    RESTART RUN EVEN THOUGH A VENDOR'S OWN OUTPUT FILE MAY
+      *    ALREADY HAVE DATA FROM BEFORE THE CRASH.  FOR EVERY VENDOR,
+      *    CHECK WHETHER ITS FILE ALREADY EXISTS AND, IF SO, COUNT THE
+      *    RECORDS ALREADY IN IT (THE PRE-CRASH FILE HAS NO TRAILER
+      *    YET, SO EVERY RECORD IN IT IS A VALID PROD-REC) AND MARK
+      *    THE FILE OPENED.  THIS WAY 148-WRITE-TRAILER-RECORD WRITES
+      *    A TRAILER, WITH THE RIGHT TOTAL, TO EVERY VENDOR FILE THAT
+      *    EXISTS ON DISK - NOT JUST THE ONES THAT HAPPEN TO GET A NEW
+      *    RECORD IN THIS RUN'S SEGMENT.
+
+           PERFORM VARYING VEN-INDEX FROM 1 BY 1
+                   UNTIL VEN-INDEX > VENDOR-COUNT
+               STRING 'VENDOR-' DELIMITED BY SIZE
+                      VEND-ID (VEN-INDEX) DELIMITED BY SIZE
+                      '.TXT' DELIMITED BY SIZE
+                      INTO VENDOR-FILENAME
+               OPEN INPUT VENDOR-OUT-FILE
+               IF VENDOR-FILE-STATUS = '00'
+                   MOVE 'Y' TO VEND-FILE-OPENED (VEN-INDEX)
+                   SET MORE-VENDOR-OUT-RECS TO TRUE
+                   PERFORM UNTIL NO-MORE-VENDOR-OUT-RECS
+                       READ VENDOR-OUT-FILE
+                           AT END
+                               SET NO-MORE-VENDOR-OUT-RECS TO TRUE
+                           NOT AT END
+                               ADD 1 TO VEND-VALID-COUNT (VEN-INDEX)
+                       END-READ
+                   END-PERFORM
+                   CLOSE VENDOR-OUT-FILE
+               END-IF
+           END-PERFORM
+         .
+      *
+       109-WRITE-REPORT-HEADERS.
+
+           MOVE REPORT-DATE TO ERR-TITLE-DATE
+           MOVE ERR-TITLE-LINE TO ERROR-FILE-REC
+           WRITE ERROR-FILE-REC
+           MOVE ERR-HEADER-LINE-1 TO ERROR-FILE-REC
+           WRITE ERROR-FILE-REC
+           MOVE ERR-BLANK-LINE TO ERROR-FILE-REC
+           WRITE ERROR-FILE-REC
          .
       *
        120-READ-RECORDS.
@@ -138,45 +722,245 @@
                       AT END
                           MOVE 'N' TO EOF-FLAG
                       NOT AT END
-                          PERFORM 130-SEARCH-VENDOR
+                          ADD 1 TO RECORD-COUNT
+                          PERFORM 128-SEARCH-WAREHOUSE
+                          PERFORM 126-WRITE-CHECKPOINT
                   END-READ
               END-PERFORM
          .
       *
-       130-SEARCH-VENDOR.
+       126-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE RECORD-COUNT TO CKPT-REC-LAST-NUM
+           MOVE ERROR-COUNT     TO CKPT-REC-ERROR-COUNT
+           MOVE VALID-COUNT  TO CKPT-REC-VALID-COUNT
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+         .
+      *
+       128-SEARCH-WAREHOUSE.
 
-      * CODE VENDOR SEARCH HERE USE AN INDEX
-      * 
- 
+         SET WHM-INDEX TO 1
+         SEARCH WHM-ENTRY
+             AT END
+                  MOVE 'WAREHOUSE NOT ON FILE' TO REJECT-REASON
+                  PERFORM 132-REJECT-RECORD
+             WHEN WHM-ID (WHM-INDEX) = PR-WAREHOUSE-ID
+                  PERFORM 130-SEARCH-VENDOR
+         END-SEARCH
+         .
+      *
+       130-SEARCH-VENDOR.
 
          SET VEN-INDEX TO 1
-         SEARCH VENDOR-TABLE
+         SEARCH VEND-ENTRY
              AT END
-                  MOVE PROD-REC TO ERROR-FILE-REC
-                  WRITE ERROR-FILE-REC
-                  ADD 1 TO ERROR-COUNT
+                  MOVE 'VENDOR NOT ON FILE' TO REJECT-REASON
+                  PERFORM 132-REJECT-RECORD
              WHEN PR-VENDOR-ID = VEND-ID (VEN-INDEX)
+                  PERFORM 135-SEARCH-PRODUCT
+         END-SEARCH
+         .
+      *
+       135-SEARCH-PRODUCT.
+
+         SET PRM-INDEX TO 1
+         SEARCH PRM-ENTRY
+             AT END
+                  MOVE 'PRODUCT NOT ON FILE' TO REJECT-REASON
+                  PERFORM 132-REJECT-RECORD
+             WHEN PRM-ID (PRM-INDEX) = PR-PRODUCT-ID
                   MOVE PROD-REC TO NEW-PROD-REC
                   WRITE NEW-PROD-REC
-             END-SEARCH
+                  ADD 1 TO VALID-COUNT
+                  PERFORM 136-WRITE-VENDOR-FILE
+         END-SEARCH
+         .
+      *
+       136-WRITE-VENDOR-FILE.
+
+           IF PR-VENDOR-ID NOT = CURRENT-VENDOR-ID
+               IF VENDOR-FILE-IS-OPEN
+                   CLOSE VENDOR-OUT-FILE
+               END-IF
+               MOVE PR-VENDOR-ID TO CURRENT-VENDOR-ID
+               STRING 'VENDOR-' DELIMITED BY SIZE
+                      PR-VENDOR-ID DELIMITED BY SIZE
+                      '.TXT' DELIMITED BY SIZE
+                      INTO VENDOR-FILENAME
+               IF VEND-FILE-OPENED (VEN-INDEX) = 'Y'
+                   OPEN EXTEND VENDOR-OUT-FILE
+               ELSE
+                   IF RESTART-RUN
+                       OPEN EXTEND VENDOR-OUT-FILE
+                       IF VENDOR-FILE-STATUS = '05'
+                          OR VENDOR-FILE-STATUS = '35'
+                           OPEN OUTPUT VENDOR-OUT-FILE
+                       END-IF
+                   ELSE
+                       OPEN OUTPUT VENDOR-OUT-FILE
+                   END-IF
+                   MOVE 'Y' TO VEND-FILE-OPENED (VEN-INDEX)
+               END-IF
+               SET VENDOR-FILE-IS-OPEN TO TRUE
+           END-IF
+
+           MOVE PROD-REC TO VENDOR-OUT-REC
+           WRITE VENDOR-OUT-REC
+           ADD 1 TO VEND-VALID-COUNT (VEN-INDEX)
+         .
+      *
+       132-REJECT-RECORD.
+
+           MOVE REPORT-DATE       TO ERR-DET-DATE
+           MOVE PR-WAREHOUSE-ID      TO ERR-DET-WAREHOUSE
+           MOVE PR-PRODUCT-ID        TO ERR-DET-PRODUCT
+           MOVE PR-VENDOR-ID         TO ERR-DET-VENDOR
+           MOVE REJECT-REASON     TO ERR-DET-REASON
+           MOVE PR-DETAIL-DATA       TO ERR-DET-RAW-DATA
+           MOVE ERR-DETAIL-LINE      TO ERROR-FILE-REC
+           WRITE ERROR-FILE-REC
+           ADD 1 TO ERROR-COUNT
+           PERFORM 134-ACCUMULATE-WAREHOUSE-ERROR
+         .
+      *
+       134-ACCUMULATE-WAREHOUSE-ERROR.
+
+           SET WH-INDEX TO 1
+           SEARCH WH-ENTRY
+               AT END
+                   ADD 1 TO WH-COUNT
+                   SET WH-INDEX TO WH-COUNT
+                   MOVE PR-WAREHOUSE-ID TO WH-ID (WH-INDEX)
+                   MOVE 1 TO WH-ERROR-COUNT (WH-INDEX)
+               WHEN WH-ID (WH-INDEX) = PR-WAREHOUSE-ID
+                   ADD 1 TO WH-ERROR-COUNT (WH-INDEX)
+           END-SEARCH
+         .
+      *
+       140-CLOSE-ROUTINE.
+
+              PERFORM 142-WRITE-SUMMARY-SECTION
 
+              DISPLAY ERROR-COUNT ' RECORD(S) WRITTEN TO ERROR FILE'
 
+              PERFORM 148-WRITE-TRAILER-RECORD
 
+              CLOSE    PRODUCT-FILE
+                       NEW-PRODUCT-FILE
+                       ERROR-FILE
 
+              PERFORM 146-WRITE-AUDIT-LOG
 
+              PERFORM 144-CLEAR-CHECKPOINT
 
+              PERFORM 149-CHECK-ERROR-THRESHOLD
 
+              STOP RUN
          .
       *
-       140-CLOSE-ROUTINE.
-      * CODE TO PUT AN ERROR MESSAGE WITH THE ERROR COUNT ON THE
-      * SCREEN GOES HERE
-
-              DISPLAY ERROR-COUNT ' . RECORD WRITTEN TO ERROR FILE'
+       142-WRITE-SUMMARY-SECTION.
+
+           MOVE ERR-BLANK-LINE TO ERROR-FILE-REC
+           WRITE ERROR-FILE-REC
+           MOVE ERR-SUMMARY-TITLE TO ERROR-FILE-REC
+           WRITE ERROR-FILE-REC
+
+           PERFORM VARYING WH-INDEX FROM 1 BY 1
+                   UNTIL WH-INDEX > WH-COUNT
+               MOVE WH-ID (WH-INDEX)          TO ERR-SUM-WAREHOUSE
+               MOVE WH-ERROR-COUNT (WH-INDEX) TO ERR-SUM-COUNT
+               MOVE ERR-SUMMARY-LINE TO ERROR-FILE-REC
+               WRITE ERROR-FILE-REC
+           END-PERFORM
+
+           MOVE ERROR-COUNT TO ERR-TOT-COUNT
+           MOVE ERR-TOTAL-LINE TO ERROR-FILE-REC
+           WRITE ERROR-FILE-REC
+         .
+      *
+       144-CLEAR-CHECKPOINT.
 
+      *    A CLEAN FINISH MEANS THE WHOLE FILE MADE IT THROUGH, SO THE
+      *    CHECKPOINT IS CLEARED (THE FILE IS RE-OPENED OUTPUT, WHICH
+      *    TRUNCATES IT TO EMPTY) SO THE NEXT RUN STARTS FROM RECORD
+      *    ONE INSTEAD OF RESTARTING FROM TONIGHT'S LAST CHECKPOINT.
 
-              CLOSE    PRODUCT-FILE
-                       NEW-PRODUCT-FILE
-                       ERROR-FILE
-              STOP RUN
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+         .
+      *
+       146-WRITE-AUDIT-LOG.
+
+      *    AUDIT-LOG IS PERMANENT - EVERY RUN APPENDS ONE LINE.  IF
+      *    THE FILE DOES NOT EXIST YET THIS IS THE FIRST RUN, SO IT
+      *    IS CREATED; OTHERWISE THE LINE IS APPENDED TO WHAT IS
+      *    ALREADY THERE.
+
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-STATUS = '05' OR AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           MOVE REPORT-DATE   TO AUD-LOG-DATE
+           MOVE REPORT-TIME   TO AUD-LOG-TIME
+           MOVE RECORD-COUNT  TO AUD-LOG-RECORDS-READ
+           MOVE VALID-COUNT   TO AUD-LOG-VALID-COUNT
+           MOVE ERROR-COUNT      TO AUD-LOG-ERROR-COUNT
+           MOVE OPERATOR-ID   TO AUD-LOG-OPERATOR
+           MOVE AUDIT-DETAIL-LINE TO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC
+
+           CLOSE AUDIT-LOG
+         .
+      *
+       148-WRITE-TRAILER-RECORD.
+
+           MOVE VALID-COUNT TO TRL-RECORD-COUNT
+           MOVE NEW-PROD-TRAILER-LINE TO NEW-PROD-REC
+           WRITE NEW-PROD-REC
+
+           IF VENDOR-FILE-IS-OPEN
+               CLOSE VENDOR-OUT-FILE
+               SET VENDOR-FILE-IS-CLOSED TO TRUE
+           END-IF
+
+      *    WRITE A TRAILER TO EVERY PER-VENDOR FILE THIS RUN ACTUALLY
+      *    OPENED, NOT JUST THE COMBINED NEW-PROD-INVEN.TXT, SINCE A
+      *    DOWNSTREAM JOB READING ONLY ONE VENDOR'S FILE STILL NEEDS A
+      *    CONTROL TOTAL TO BALANCE AGAINST, THE SAME AS THE COMBINED
+      *    FILE PROVIDES - BUT EACH VENDOR'S TRAILER BALANCES TO ONLY
+      *    THAT VENDOR'S OWN VEND-VALID-COUNT, NOT THE COMBINED
+      *    VALID-COUNT ABOVE.
+
+           PERFORM VARYING VEN-INDEX FROM 1 BY 1
+                   UNTIL VEN-INDEX > VENDOR-COUNT
+               IF VEND-FILE-OPENED (VEN-INDEX) = 'Y'
+                   STRING 'VENDOR-' DELIMITED BY SIZE
+                          VEND-ID (VEN-INDEX) DELIMITED BY SIZE
+                          '.TXT' DELIMITED BY SIZE
+                          INTO VENDOR-FILENAME
+                   OPEN EXTEND VENDOR-OUT-FILE
+                   MOVE VEND-VALID-COUNT (VEN-INDEX)
+                        TO TRL-RECORD-COUNT
+                   MOVE NEW-PROD-TRAILER-LINE TO VENDOR-OUT-REC
+                   WRITE VENDOR-OUT-REC
+                   CLOSE VENDOR-OUT-FILE
+               END-IF
+           END-PERFORM
+         .
+      *
+       149-CHECK-ERROR-THRESHOLD.
+
+      *    THE JCL WRAPPER TESTS THIS STEP'S CONDITION CODE (COND=)
+      *    TO DECIDE WHETHER TO RUN THE NEXT STEP - RETURN-CODE 8
+      *    MEANS TOO MANY REJECTED RECORDS TO PROCEED UNATTENDED.
+
+           IF ERROR-COUNT > ERROR-THRESHOLD
+               DISPLAY 'ERROR COUNT ' ERROR-COUNT
+                       ' EXCEEDS THRESHOLD OF ' ERROR-THRESHOLD
+                       ' - SETTING RETURN CODE 8'
+               MOVE 8 TO RETURN-CODE
+           END-IF
          .
