@@ -0,0 +1,366 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AKLAB8VMNT.
+       AUTHOR.        CYNTHIAGJENSEN.
+
+      *****************************************************************
+      *
+      *  THIS PROGRAM MAINTAINS VENDOR-MASTER, THE FILE AKLAB8TABLES
+      *  LOADS VENDOR-TABLE FROM.  IT IS A STANDARD SEQUENTIAL MASTER
+      *  FILE UPDATE - VENDOR-MASTER AND VENDOR-TRANS MUST BOTH BE IN
+      *  ASCENDING VEND-ID SEQUENCE.  FOR EACH VENDOR-TRANS RECORD THE
+      *  TRANSACTION CODE (A/C/D) IS APPLIED AGAINST VENDOR-MASTER:
+      *
+      *     A - ADD.     VEND-ID MUST NOT ALREADY BE ON VENDOR-MASTER.
+      *     C - CHANGE.  VEND-ID MUST ALREADY BE ON VENDOR-MASTER.
+      *     D - DELETE.  VEND-ID MUST ALREADY BE ON VENDOR-MASTER.
+      *
+      *  RECORDS THAT FAIL THOSE RULES ARE REJECTED AND LOGGED TO THE
+      *  AUDIT LISTING WITHOUT CHANGING VENDOR-MASTER.  THIS RUN
+      *  ASSUMES AT MOST ONE TRANSACTION PER VEND-ID.
+      *
+      *  INPUT:
+      *     VENDOR-MASTER  - CURRENT VENDOR MASTER, KEY VM-VENDOR-ID
+      *     VENDOR-TRANS   - ADD/CHANGE/DELETE TRANSACTIONS, KEY
+      *                      TR-VENDOR-ID
+      *
+      *  OUTPUT:
+      *     VENDOR-MASTER-NEW - REBUILT VENDOR MASTER.  OPS PROMOTES
+      *                      THIS TO VENDOR-MASTER.TXT ONCE THE AUDIT
+      *                      LISTING HAS BEEN REVIEWED.
+      *     VENDOR-AUDIT   - AUDIT LISTING OF EVERY ADD/CHANGE/DELETE
+      *                      APPLIED AND EVERY TRANSACTION REJECTED
+      *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT VENDOR-MASTER
+               ASSIGN TO 'VENDOR-MASTER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VENDOR-TRANS
+               ASSIGN TO 'VENDOR-TRANS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VENDOR-MASTER-NEW
+               ASSIGN TO 'VENDOR-MASTER-NEW.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VENDOR-AUDIT
+               ASSIGN TO 'VENDOR-AUDIT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD VENDOR-MASTER
+           RECORD CONTAINS 13 CHARACTERS.
+       01 VENDOR-MASTER-REC.
+           05  VM-VENDOR-ID                PIC X.
+           05  VM-VENDOR-NAME              PIC X(12).
+
+       FD VENDOR-TRANS
+           RECORD CONTAINS 14 CHARACTERS.
+       01 VENDOR-TRANS-REC.
+           05  TR-TRANS-CODE               PIC X.
+           05  TR-VENDOR-ID                PIC X.
+           05  TR-VENDOR-NAME              PIC X(12).
+
+       FD VENDOR-MASTER-NEW
+           RECORD CONTAINS 13 CHARACTERS.
+       01 VENDOR-MASTER-NEW-REC.
+           05  VMN-VENDOR-ID               PIC X.
+           05  VMN-VENDOR-NAME             PIC X(12).
+
+       FD VENDOR-AUDIT
+           RECORD CONTAINS 120 CHARACTERS.
+       01 VENDOR-AUDIT-REC                 PIC X(120).
+
+
+       WORKING-STORAGE SECTION.
+
+      *****************VARIABLE SECTION*************************
+
+       01  FLAGS-N-SWITCHES.
+           05  MAST-EOF-FLAG           PIC X     VALUE SPACE.
+                88  MORE-MASTER-RECS             VALUE 'Y'.
+                88  NO-MORE-MASTER-RECS          VALUE 'N'.
+           05  TRAN-EOF-FLAG           PIC X     VALUE SPACE.
+                88  MORE-TRANS-RECS              VALUE 'Y'.
+                88  NO-MORE-TRANS-RECS           VALUE 'N'.
+
+       01  KEY-COMPARE-FIELDS.
+           05  MASTER-KEY           PIC X     VALUE HIGH-VALUES.
+           05  TRANS-KEY            PIC X     VALUE HIGH-VALUES.
+           05  HIGH-KEY             PIC X     VALUE HIGH-VALUES.
+
+       01  CURRENT-MASTER.
+           05  CURR-VENDOR-ID       PIC X.
+           05  CURR-VENDOR-NAME     PIC X(12).
+
+       01  COUNT-FIELDS.
+           05  ADD-COUNT            PIC 9(5)  VALUE 0.
+           05  CHANGE-COUNT         PIC 9(5)  VALUE 0.
+           05  DELETE-COUNT         PIC 9(5)  VALUE 0.
+           05  REJECT-COUNT         PIC 9(5)  VALUE 0.
+
+       01  DATE-FIELDS.
+           05  RUN-DATE             PIC 9(8).
+           05  RUN-DATE-X REDEFINES RUN-DATE.
+               10  RUN-YYYY         PIC 9(4).
+               10  RUN-MM           PIC 9(2).
+               10  RUN-DD           PIC 9(2).
+           05  REPORT-DATE.
+               10  REPORT-MM        PIC 9(2).
+               10  FILLER              PIC X     VALUE '/'.
+               10  REPORT-DD        PIC 9(2).
+               10  FILLER              PIC X     VALUE '/'.
+               10  REPORT-YYYY      PIC 9(4).
+
+      ***********************AUDIT LISTING LINES***********************
+
+       01  AUDIT-LINES.
+           05  AUD-TITLE-LINE.
+               10  FILLER              PIC X(24)
+                        VALUE 'VENDOR MASTER AUDIT - '.
+               10  AUD-TITLE-DATE      PIC X(10).
+           05  AUD-HEADER-LINE-1       PIC X(51) VALUE
+                   'ACTION    VENDOR  NAME          RESULT'.
+           05  AUD-BLANK-LINE          PIC X(1)  VALUE SPACE.
+           05  AUD-DETAIL-LINE.
+               10  AUD-DET-ACTION      PIC X(9).
+               10  FILLER              PIC X(1)  VALUE SPACE.
+               10  AUD-DET-VENDOR      PIC X(1).
+               10  FILLER              PIC X(6)  VALUE SPACES.
+               10  AUD-DET-NAME        PIC X(12).
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  AUD-DET-RESULT      PIC X(30).
+           05  AUD-TOTAL-LINE-1        PIC X(30) VALUE
+                        'TOTAL ADDS APPLIED:         '.
+           05  AUD-TOTAL-LINE-2        PIC X(30) VALUE
+                        'TOTAL CHANGES APPLIED:      '.
+           05  AUD-TOTAL-LINE-3        PIC X(30) VALUE
+                        'TOTAL DELETES APPLIED:      '.
+           05  AUD-TOTAL-LINE-4        PIC X(30) VALUE
+                        'TOTAL TRANSACTIONS REJECTED: '.
+           05  AUD-TOTAL-DETAIL.
+               10  AUD-TOTAL-LABEL     PIC X(30).
+               10  AUD-TOTAL-COUNT     PIC ZZZZ9.
+
+
+      ***********************PROCEDURE DIVISION************************
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+
+           PERFORM 110-HOUSEKEEPING
+           PERFORM 120-UPDATE-VENDOR-MASTER
+           PERFORM 140-CLOSE-ROUTINE
+         .
+
+       110-HOUSEKEEPING.
+
+           OPEN INPUT   VENDOR-MASTER
+                        VENDOR-TRANS
+           OPEN OUTPUT  VENDOR-MASTER-NEW
+                        VENDOR-AUDIT
+
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           MOVE RUN-MM   TO REPORT-MM
+           MOVE RUN-DD   TO REPORT-DD
+           MOVE RUN-YYYY TO REPORT-YYYY
+
+           MOVE REPORT-DATE TO AUD-TITLE-DATE
+           MOVE AUD-TITLE-LINE TO VENDOR-AUDIT-REC
+           WRITE VENDOR-AUDIT-REC
+           MOVE AUD-HEADER-LINE-1 TO VENDOR-AUDIT-REC
+           WRITE VENDOR-AUDIT-REC
+           MOVE AUD-BLANK-LINE TO VENDOR-AUDIT-REC
+           WRITE VENDOR-AUDIT-REC
+
+           SET MORE-MASTER-RECS TO TRUE
+           SET MORE-TRANS-RECS  TO TRUE
+           PERFORM 150-READ-MASTER
+           PERFORM 160-READ-TRANS
+         .
+      *
+       120-UPDATE-VENDOR-MASTER.
+
+           PERFORM UNTIL MASTER-KEY = HIGH-KEY
+                   AND TRANS-KEY  = HIGH-KEY
+
+               EVALUATE TRUE
+                   WHEN TRANS-KEY < MASTER-KEY
+                       PERFORM 210-PROCESS-ADD-OR-ERROR
+                       PERFORM 160-READ-TRANS
+                   WHEN TRANS-KEY = MASTER-KEY
+                       PERFORM 220-PROCESS-MATCHED-TRANS
+                       PERFORM 160-READ-TRANS
+                       PERFORM 150-READ-MASTER
+                   WHEN OTHER
+                       PERFORM 230-CARRY-FORWARD-MASTER
+                       PERFORM 150-READ-MASTER
+               END-EVALUATE
+
+           END-PERFORM
+         .
+      *
+       150-READ-MASTER.
+
+           IF MORE-MASTER-RECS
+               READ VENDOR-MASTER
+                   AT END
+                       SET NO-MORE-MASTER-RECS TO TRUE
+                       MOVE HIGH-KEY TO MASTER-KEY
+                   NOT AT END
+                       MOVE VM-VENDOR-ID   TO MASTER-KEY
+                       MOVE VM-VENDOR-ID   TO CURR-VENDOR-ID
+                       MOVE VM-VENDOR-NAME TO CURR-VENDOR-NAME
+               END-READ
+           END-IF
+         .
+      *
+       160-READ-TRANS.
+
+           IF MORE-TRANS-RECS
+               READ VENDOR-TRANS
+                   AT END
+                       SET NO-MORE-TRANS-RECS TO TRUE
+                       MOVE HIGH-KEY TO TRANS-KEY
+                   NOT AT END
+                       MOVE TR-VENDOR-ID TO TRANS-KEY
+               END-READ
+           END-IF
+         .
+      *
+       210-PROCESS-ADD-OR-ERROR.
+
+      *    A TRANSACTION KEY LOWER THAN THE CURRENT MASTER KEY (OR ALL
+      *    MASTER RECORDS ALREADY EXHAUSTED) MEANS THERE IS NO MATCHING
+      *    VENDOR-MASTER RECORD FOR THIS TRANSACTION.  ONLY AN ADD IS
+      *    VALID HERE.
+
+           IF TR-TRANS-CODE = 'A'
+               MOVE TR-VENDOR-ID   TO VMN-VENDOR-ID
+               MOVE TR-VENDOR-NAME TO VMN-VENDOR-NAME
+               WRITE VENDOR-MASTER-NEW-REC
+               ADD 1 TO ADD-COUNT
+               MOVE 'ADD'     TO AUD-DET-ACTION
+               MOVE TR-VENDOR-ID   TO AUD-DET-VENDOR
+               MOVE TR-VENDOR-NAME TO AUD-DET-NAME
+               MOVE 'APPLIED' TO AUD-DET-RESULT
+           ELSE
+               ADD 1 TO REJECT-COUNT
+               MOVE 'REJECTED'        TO AUD-DET-ACTION
+               MOVE TR-VENDOR-ID      TO AUD-DET-VENDOR
+               MOVE TR-VENDOR-NAME    TO AUD-DET-NAME
+               MOVE 'NO MASTER RECORD ON FILE' TO AUD-DET-RESULT
+           END-IF
+
+           MOVE AUD-DETAIL-LINE TO VENDOR-AUDIT-REC
+           WRITE VENDOR-AUDIT-REC
+         .
+      *
+       220-PROCESS-MATCHED-TRANS.
+
+      *    THE TRANSACTION KEY MATCHES THE CURRENT VENDOR-MASTER
+      *    RECORD.  AN ADD HERE IS A DUPLICATE AND IS REJECTED WITH
+      *    THE MASTER RECORD CARRIED FORWARD UNCHANGED.  A CHANGE
+      *    UPDATES THE NAME.  A DELETE DROPS THE RECORD FROM THE NEW
+      *    MASTER ENTIRELY.
+
+           EVALUATE TR-TRANS-CODE
+               WHEN 'A'
+                   MOVE CURR-VENDOR-ID   TO VMN-VENDOR-ID
+                   MOVE CURR-VENDOR-NAME TO VMN-VENDOR-NAME
+                   WRITE VENDOR-MASTER-NEW-REC
+                   ADD 1 TO REJECT-COUNT
+                   MOVE 'REJECTED' TO AUD-DET-ACTION
+                   MOVE TR-VENDOR-ID   TO AUD-DET-VENDOR
+                   MOVE TR-VENDOR-NAME TO AUD-DET-NAME
+                   MOVE 'VENDOR ALREADY ON FILE' TO AUD-DET-RESULT
+               WHEN 'C'
+                   MOVE TR-VENDOR-ID   TO VMN-VENDOR-ID
+                   MOVE TR-VENDOR-NAME TO VMN-VENDOR-NAME
+                   WRITE VENDOR-MASTER-NEW-REC
+                   ADD 1 TO CHANGE-COUNT
+                   MOVE 'CHANGE'  TO AUD-DET-ACTION
+                   MOVE TR-VENDOR-ID   TO AUD-DET-VENDOR
+                   MOVE TR-VENDOR-NAME TO AUD-DET-NAME
+                   MOVE 'APPLIED' TO AUD-DET-RESULT
+               WHEN 'D'
+                   ADD 1 TO DELETE-COUNT
+                   MOVE 'DELETE'  TO AUD-DET-ACTION
+                   MOVE TR-VENDOR-ID       TO AUD-DET-VENDOR
+                   MOVE CURR-VENDOR-NAME TO AUD-DET-NAME
+                   MOVE 'APPLIED' TO AUD-DET-RESULT
+               WHEN OTHER
+                   MOVE CURR-VENDOR-ID   TO VMN-VENDOR-ID
+                   MOVE CURR-VENDOR-NAME TO VMN-VENDOR-NAME
+                   WRITE VENDOR-MASTER-NEW-REC
+                   ADD 1 TO REJECT-COUNT
+                   MOVE 'REJECTED' TO AUD-DET-ACTION
+                   MOVE TR-VENDOR-ID   TO AUD-DET-VENDOR
+                   MOVE TR-VENDOR-NAME TO AUD-DET-NAME
+                   MOVE 'INVALID TRANSACTION CODE' TO AUD-DET-RESULT
+           END-EVALUATE
+
+           MOVE AUD-DETAIL-LINE TO VENDOR-AUDIT-REC
+           WRITE VENDOR-AUDIT-REC
+         .
+      *
+       230-CARRY-FORWARD-MASTER.
+
+      *    NO TRANSACTION APPLIES TO THIS VENDOR THIS RUN - WRITE IT
+      *    THROUGH TO THE NEW MASTER UNCHANGED.
+
+           MOVE CURR-VENDOR-ID   TO VMN-VENDOR-ID
+           MOVE CURR-VENDOR-NAME TO VMN-VENDOR-NAME
+           WRITE VENDOR-MASTER-NEW-REC
+         .
+      *
+       140-CLOSE-ROUTINE.
+
+           MOVE AUD-BLANK-LINE  TO VENDOR-AUDIT-REC
+           WRITE VENDOR-AUDIT-REC
+
+           MOVE AUD-TOTAL-LINE-1 TO AUD-TOTAL-LABEL
+           MOVE ADD-COUNT     TO AUD-TOTAL-COUNT
+           MOVE AUD-TOTAL-DETAIL TO VENDOR-AUDIT-REC
+           WRITE VENDOR-AUDIT-REC
+
+           MOVE AUD-TOTAL-LINE-2 TO AUD-TOTAL-LABEL
+           MOVE CHANGE-COUNT  TO AUD-TOTAL-COUNT
+           MOVE AUD-TOTAL-DETAIL TO VENDOR-AUDIT-REC
+           WRITE VENDOR-AUDIT-REC
+
+           MOVE AUD-TOTAL-LINE-3 TO AUD-TOTAL-LABEL
+           MOVE DELETE-COUNT  TO AUD-TOTAL-COUNT
+           MOVE AUD-TOTAL-DETAIL TO VENDOR-AUDIT-REC
+           WRITE VENDOR-AUDIT-REC
+
+           MOVE AUD-TOTAL-LINE-4 TO AUD-TOTAL-LABEL
+           MOVE REJECT-COUNT  TO AUD-TOTAL-COUNT
+           MOVE AUD-TOTAL-DETAIL TO VENDOR-AUDIT-REC
+           WRITE VENDOR-AUDIT-REC
+
+           DISPLAY ADD-COUNT    ' ADD(S), '
+                   CHANGE-COUNT ' CHANGE(S), '
+                   DELETE-COUNT ' DELETE(S), '
+                   REJECT-COUNT ' REJECTED - SEE VENDOR-AUDIT.TXT'
+
+           CLOSE    VENDOR-MASTER
+                    VENDOR-TRANS
+                    VENDOR-MASTER-NEW
+                    VENDOR-AUDIT
+
+           STOP RUN
+         .
