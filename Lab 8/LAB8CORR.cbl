@@ -0,0 +1,358 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AKLAB8CORR.
+       AUTHOR.        CYNTHIAGJENSEN.
+
+      *****************************************************************
+      *
+      *  THIS PROGRAM APPLIES CORRECTIONS TO RECORDS REJECTED BY
+      *  AKLAB8TABLES AND BUILDS A CLEAN, RE-RUNNABLE FEED BACK
+      *  THROUGH IT.  IT READS:
+      *
+      *     ERROR-FILE          - THE FORMATTED EXCEPTION REPORT
+      *                           AKLAB8TABLES WROTE OUT.  DETAIL
+      *                           LINES ARE RECOGNIZED BY A NUMERIC
+      *                           DATE IN THE FIRST TWO COLUMNS AND
+      *                           CARRY THE ORIGINAL PROD-REC DATA
+      *                           (ERR-DET-RAW-DATA) SO THE ORIGINAL
+      *                           RECORD CAN BE REBUILT EXACTLY.
+      *     CORRECTION-TRANS    - ONE RECORD PER CORRECTION, KEYED BY
+      *                           WAREHOUSE ID + PRODUCT ID, CARRYING
+      *                           THE CORRECTED VENDOR ID
+      *
+      *  FOR EACH REJECTED DETAIL LINE WHOSE WAREHOUSE ID + PRODUCT ID
+      *  MATCHES A CORRECTION-TRANS RECORD, THE VENDOR ID IS REPLACED
+      *  AND THE REBUILT PROD-REC IS WRITTEN TO CORRECTED-FEED, READY
+      *  TO BE FED BACK INTO AKLAB8TABLES ON THE NEXT RUN.  REJECTED
+      *  DETAIL LINES WITH NO MATCHING CORRECTION ARE WRITTEN TO
+      *  UNCORRECTED-LISTING INSTEAD.
+      *
+      *  NOTE: THIS PROGRAM ONLY CORRECTS A BAD VENDOR ID.  A
+      *  CORRECTION-TRANS RECORD IS ONLY APPLIED WHEN THE MATCHING
+      *  REJECTED DETAIL LINE'S ORIGINAL REASON WAS 'VENDOR NOT ON
+      *  FILE' - A RECORD REJECTED FOR A BAD WAREHOUSE OR PRODUCT ID
+      *  IS STILL A BAD WAREHOUSE OR PRODUCT ID NO MATTER WHAT VENDOR
+      *  ID IS SUBSTITUTED, SO EVEN WHEN ITS KEY MATCHES A
+      *  CORRECTION-TRANS RECORD IT IS LEFT OUT OF CORRECTED-FEED AND
+      *  WRITTEN TO UNCORRECTED-LISTING INSTEAD, WITH ITS ORIGINAL
+      *  REJECT REASON STILL SHOWING SO OPS CAN SEE WHY.
+      *
+      *  OUTPUT:
+      *     CORRECTED-FEED       - CLEAN PROD-REC RECORDS, READY TO
+      *                           RESUBMIT TO AKLAB8TABLES
+      *     UNCORRECTED-LISTING  - EVERY REJECTED RECORD THAT HAD NO
+      *                           MATCHING CORRECTION-TRANS RECORD, PLUS
+      *                           A TRAILING SECTION LISTING ANY
+      *                           CORRECTION-TRANS RECORD THAT WAS NEVER
+      *                           APPLIED TO ANY REJECTED DETAIL LINE
+      *                           (SEE 145-WRITE-UNUSED-CORRECTIONS) -
+      *                           OPS USES THIS TO CATCH CORRECTIONS
+      *                           KEYED TO A WAREHOUSE/PRODUCT THAT
+      *                           NEVER ACTUALLY REJECTED
+      *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ERROR-FILE
+               ASSIGN TO 'ERROR-FILE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CORRECTION-TRANS
+               ASSIGN TO 'CORRECTION-TRANS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CORRECTED-FEED
+               ASSIGN TO 'CORRECTED-PROD-INVEN.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT UNCORRECTED-LISTING
+               ASSIGN TO 'UNCORRECTED-LISTING.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ERROR-FILE
+           RECORD CONTAINS 240 CHARACTERS.
+       01 ERROR-FILE-REC                   PIC X(240).
+       01 ERROR-DETAIL-REDEF REDEFINES ERROR-FILE-REC.
+           05  ERD-DATE                    PIC X(10).
+           05  FILLER                      PIC X(3).
+           05  ERD-WAREHOUSE-ID            PIC X(4).
+           05  FILLER                      PIC X(6).
+           05  ERD-PRODUCT-ID              PIC X(3).
+           05  FILLER                      PIC X(6).
+           05  ERD-VENDOR-ID               PIC X.
+           05  FILLER                      PIC X(6).
+           05  ERD-REASON                  PIC X(25).
+           05  FILLER                      PIC X(2).
+           05  ERD-RAW-DATA                PIC X(120).
+
+       FD CORRECTION-TRANS
+           RECORD CONTAINS 8 CHARACTERS.
+       01 CORRECTION-TRANS-REC.
+           05  CT-WAREHOUSE-ID             PIC X(4).
+           05  CT-PRODUCT-ID               PIC X(3).
+           05  CT-VENDOR-ID                PIC X.
+
+       FD CORRECTED-FEED
+           RECORD CONTAINS 128 CHARACTERS.
+       01 CORRECTED-PROD-REC.
+           05  CF-WAREHOUSE-ID             PIC X(4).
+           05  CF-VENDOR-ID                PIC X.
+           05  CF-PRODUCT-ID               PIC X(3).
+           05  CF-DETAIL-DATA              PIC X(120).
+
+       FD UNCORRECTED-LISTING
+           RECORD CONTAINS 120 CHARACTERS.
+       01 UNCORRECTED-LISTING-REC          PIC X(120).
+
+
+       WORKING-STORAGE SECTION.
+
+      *****************VARIABLE SECTION*************************
+
+       01  FLAGS-N-SWITCHES.
+           05  CT-EOF-FLAG             PIC X     VALUE SPACE.
+                88  MORE-TRANS-RECS              VALUE 'Y'.
+                88  NO-MORE-TRANS-RECS           VALUE 'N'.
+           05  ERR-EOF-FLAG            PIC X     VALUE SPACE.
+                88  MORE-ERR-RECS                VALUE 'Y'.
+                88  NO-MORE-ERR-RECS             VALUE 'N'.
+
+       01  COUNT-FIELDS.
+           05  CORRECTED-COUNT        PIC 9(5)  VALUE 0.
+           05  UNCORRECTED-COUNT      PIC 9(5)  VALUE 0.
+           05  UNUSED-CORRECTION-COUNT PIC 9(5)  VALUE 0.
+
+       01  DATE-FIELDS.
+           05  RUN-DATE             PIC 9(8).
+           05  RUN-DATE-X REDEFINES RUN-DATE.
+               10  RUN-YYYY         PIC 9(4).
+               10  RUN-MM           PIC 9(2).
+               10  RUN-DD           PIC 9(2).
+           05  REPORT-DATE.
+               10  REPORT-MM        PIC 9(2).
+               10  FILLER              PIC X     VALUE '/'.
+               10  REPORT-DD        PIC 9(2).
+               10  FILLER              PIC X     VALUE '/'.
+               10  REPORT-YYYY      PIC 9(4).
+
+      ***********************TABLE**********************************
+      *  CORRECTION-TABLE IS LOADED FROM CORRECTION-TRANS AT STARTUP,
+      *  THE SAME OCCURS ... DEPENDING ON / SEARCH STYLE AKLAB8TABLES
+      *  USES FOR ITS OWN MASTER TABLES.  CT-USED STARTS OUT 'N' AND IS
+      *  SET TO 'Y' BY 135-APPLY-CORRECTION THE FIRST TIME A REJECTED
+      *  DETAIL LINE MATCHES THAT ENTRY'S KEY AND IS ACTUALLY APPLIED.
+      *  145-WRITE-UNUSED-CORRECTIONS LISTS EVERY ENTRY STILL 'N' AFTER
+      *  ALL OF ERROR-FILE HAS BEEN PROCESSED.
+
+       01  CORRECTION-COUNT-FIELDS.
+           05  CORRECTION-COUNT        PIC 9(3)  VALUE 0.
+
+       01  CORRECTION-TABLE.
+           05  CT-ENTRY OCCURS 1 TO 500 TIMES
+               DEPENDING ON CORRECTION-COUNT
+               INDEXED BY CT-INDEX.
+               10  CT-WAREHOUSE         PIC X(4).
+               10  CT-PRODUCT           PIC X(3).
+               10  CT-VENDOR            PIC X.
+               10  CT-USED              PIC X     VALUE 'N'.
+
+      ***********************LISTING LINES******************************
+
+       01  LISTING-LINES.
+           05  LST-TITLE-LINE.
+               10  FILLER              PIC X(30)
+                        VALUE 'UNCORRECTED ERROR RECORDS - '.
+               10  LST-TITLE-DATE      PIC X(10).
+           05  LST-HEADER-LINE-1       PIC X(51) VALUE
+                   'DATE       WAREHOUSE  PRODUCT  VENDOR  REASON'.
+           05  LST-BLANK-LINE          PIC X(1)  VALUE SPACE.
+           05  LST-DETAIL-LINE.
+               10  LST-DET-DATE        PIC X(10).
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  LST-DET-WAREHOUSE   PIC X(4).
+               10  FILLER              PIC X(6)  VALUE SPACES.
+               10  LST-DET-PRODUCT     PIC X(3).
+               10  FILLER              PIC X(6)  VALUE SPACES.
+               10  LST-DET-VENDOR      PIC X(1).
+               10  FILLER              PIC X(6)  VALUE SPACES.
+               10  LST-DET-REASON      PIC X(25).
+           05  LST-TOTAL-LINE.
+               10  FILLER              PIC X(25)
+                        VALUE 'TOTAL UNCORRECTED COUNT: '.
+               10  LST-TOT-COUNT       PIC ZZZZ9.
+           05  LST-UNUSED-TITLE-LINE   PIC X(36) VALUE
+                   'CORRECTION TRANSACTIONS NOT APPLIED'.
+           05  LST-UNUSED-HEADER-LINE  PIC X(26) VALUE
+                   'WAREHOUSE  PRODUCT  VENDOR'.
+           05  LST-UNUSED-DETAIL-LINE.
+               10  LST-UNUSED-WAREHOUSE PIC X(4).
+               10  FILLER              PIC X(7)  VALUE SPACES.
+               10  LST-UNUSED-PRODUCT  PIC X(3).
+               10  FILLER              PIC X(7)  VALUE SPACES.
+               10  LST-UNUSED-VENDOR   PIC X(1).
+           05  LST-UNUSED-TOTAL-LINE.
+               10  FILLER              PIC X(26)
+                        VALUE 'TOTAL UNUSED CORRECTIONS: '.
+               10  LST-UNUSED-TOT-COUNT PIC ZZZZ9.
+
+
+      ***********************PROCEDURE DIVISION************************
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+
+           PERFORM 110-HOUSEKEEPING
+           PERFORM 120-LOAD-CORRECTION-TABLE
+           PERFORM 130-PROCESS-ERROR-FILE
+           PERFORM 140-CLOSE-ROUTINE
+         .
+
+       110-HOUSEKEEPING.
+
+           OPEN INPUT  ERROR-FILE
+           OPEN OUTPUT CORRECTED-FEED
+                       UNCORRECTED-LISTING
+
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           MOVE RUN-MM   TO REPORT-MM
+           MOVE RUN-DD   TO REPORT-DD
+           MOVE RUN-YYYY TO REPORT-YYYY
+
+           MOVE REPORT-DATE TO LST-TITLE-DATE
+           MOVE LST-TITLE-LINE TO UNCORRECTED-LISTING-REC
+           WRITE UNCORRECTED-LISTING-REC
+           MOVE LST-HEADER-LINE-1 TO UNCORRECTED-LISTING-REC
+           WRITE UNCORRECTED-LISTING-REC
+           MOVE LST-BLANK-LINE TO UNCORRECTED-LISTING-REC
+           WRITE UNCORRECTED-LISTING-REC
+         .
+      *
+       120-LOAD-CORRECTION-TABLE.
+
+           OPEN INPUT CORRECTION-TRANS
+           SET MORE-TRANS-RECS TO TRUE
+
+           PERFORM UNTIL NO-MORE-TRANS-RECS
+                READ CORRECTION-TRANS
+                    AT END
+                        SET NO-MORE-TRANS-RECS TO TRUE
+                    NOT AT END
+                        ADD 1 TO CORRECTION-COUNT
+                        SET CT-INDEX TO CORRECTION-COUNT
+                        MOVE CT-WAREHOUSE-ID TO CT-WAREHOUSE (CT-INDEX)
+                        MOVE CT-PRODUCT-ID   TO CT-PRODUCT (CT-INDEX)
+                        MOVE CT-VENDOR-ID    TO CT-VENDOR (CT-INDEX)
+                        MOVE 'N'             TO CT-USED (CT-INDEX)
+                END-READ
+           END-PERFORM
+
+           CLOSE CORRECTION-TRANS
+         .
+      *
+       130-PROCESS-ERROR-FILE.
+
+           SET MORE-ERR-RECS TO TRUE
+           PERFORM UNTIL NO-MORE-ERR-RECS
+               READ ERROR-FILE
+                   AT END
+                       SET NO-MORE-ERR-RECS TO TRUE
+                   NOT AT END
+                       IF ERD-DATE (1:2) IS NUMERIC
+                           PERFORM 135-APPLY-CORRECTION
+                       END-IF
+               END-READ
+           END-PERFORM
+         .
+      *
+       135-APPLY-CORRECTION.
+
+           SET CT-INDEX TO 1
+           SEARCH CT-ENTRY
+               AT END
+                   PERFORM 138-WRITE-UNCORRECTED
+               WHEN CT-WAREHOUSE (CT-INDEX) = ERD-WAREHOUSE-ID
+                    AND CT-PRODUCT (CT-INDEX) = ERD-PRODUCT-ID
+                   IF ERD-REASON = 'VENDOR NOT ON FILE'
+                       MOVE 'Y' TO CT-USED (CT-INDEX)
+                       MOVE ERD-WAREHOUSE-ID     TO CF-WAREHOUSE-ID
+                       MOVE CT-VENDOR (CT-INDEX) TO CF-VENDOR-ID
+                       MOVE ERD-PRODUCT-ID       TO CF-PRODUCT-ID
+                       MOVE ERD-RAW-DATA         TO CF-DETAIL-DATA
+                       WRITE CORRECTED-PROD-REC
+                       ADD 1 TO CORRECTED-COUNT
+                   ELSE
+                       PERFORM 138-WRITE-UNCORRECTED
+                   END-IF
+           END-SEARCH
+         .
+      *
+       138-WRITE-UNCORRECTED.
+
+           MOVE ERD-DATE          TO LST-DET-DATE
+           MOVE ERD-WAREHOUSE-ID  TO LST-DET-WAREHOUSE
+           MOVE ERD-PRODUCT-ID    TO LST-DET-PRODUCT
+           MOVE ERD-VENDOR-ID     TO LST-DET-VENDOR
+           MOVE ERD-REASON        TO LST-DET-REASON
+           MOVE LST-DETAIL-LINE   TO UNCORRECTED-LISTING-REC
+           WRITE UNCORRECTED-LISTING-REC
+           ADD 1 TO UNCORRECTED-COUNT
+         .
+      *
+       140-CLOSE-ROUTINE.
+
+           MOVE LST-BLANK-LINE TO UNCORRECTED-LISTING-REC
+           WRITE UNCORRECTED-LISTING-REC
+           MOVE UNCORRECTED-COUNT TO LST-TOT-COUNT
+           MOVE LST-TOTAL-LINE TO UNCORRECTED-LISTING-REC
+           WRITE UNCORRECTED-LISTING-REC
+
+           PERFORM 145-WRITE-UNUSED-CORRECTIONS
+
+           DISPLAY CORRECTED-COUNT   ' RECORD(S) CORRECTED AND '
+                   'WRITTEN TO CORRECTED-PROD-INVEN.TXT, '
+                   UNCORRECTED-COUNT ' RECORD(S) STILL UNCORRECTED'
+
+           CLOSE    ERROR-FILE
+                    CORRECTED-FEED
+                    UNCORRECTED-LISTING
+
+           STOP RUN
+         .
+      *
+       145-WRITE-UNUSED-CORRECTIONS.
+
+           MOVE LST-BLANK-LINE TO UNCORRECTED-LISTING-REC
+           WRITE UNCORRECTED-LISTING-REC
+           MOVE LST-UNUSED-TITLE-LINE TO UNCORRECTED-LISTING-REC
+           WRITE UNCORRECTED-LISTING-REC
+           MOVE LST-UNUSED-HEADER-LINE TO UNCORRECTED-LISTING-REC
+           WRITE UNCORRECTED-LISTING-REC
+
+           PERFORM VARYING CT-INDEX FROM 1 BY 1
+                   UNTIL CT-INDEX > CORRECTION-COUNT
+               IF CT-USED (CT-INDEX) = 'N'
+                   MOVE CT-WAREHOUSE (CT-INDEX) TO LST-UNUSED-WAREHOUSE
+                   MOVE CT-PRODUCT (CT-INDEX)   TO LST-UNUSED-PRODUCT
+                   MOVE CT-VENDOR (CT-INDEX)    TO LST-UNUSED-VENDOR
+                   MOVE LST-UNUSED-DETAIL-LINE
+                        TO UNCORRECTED-LISTING-REC
+                   WRITE UNCORRECTED-LISTING-REC
+                   ADD 1 TO UNUSED-CORRECTION-COUNT
+               END-IF
+           END-PERFORM
+
+           MOVE UNUSED-CORRECTION-COUNT TO LST-UNUSED-TOT-COUNT
+           MOVE LST-UNUSED-TOTAL-LINE TO UNCORRECTED-LISTING-REC
+           WRITE UNCORRECTED-LISTING-REC
+         .
