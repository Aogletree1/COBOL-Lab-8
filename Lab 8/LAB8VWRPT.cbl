@@ -0,0 +1,431 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AKLAB8VWRPT.
+       AUTHOR.        CYNTHIAGJENSEN.
+
+      *****************************************************************
+      *
+      *  THIS PROGRAM PRODUCES A PRINT-FORMATTED VENDOR/WAREHOUSE
+      *  BREAKDOWN REPORT OFF OF A COMPLETED AKLAB8TABLES RUN.  IT
+      *  READS THE SAME THREE FILES AKLAB8TABLES PRODUCED OR READ:
+      *
+      *     PRODUCT-FILE      - THE ORIGINAL INPUT, TO GET THE TOTAL
+      *                         INPUT RECORD COUNT TO RECONCILE TO
+      *     NEW-PRODUCT-FILE  - VALID RECORDS AKLAB8TABLES WROTE OUT
+      *     ERROR-FILE        - THE FORMATTED EXCEPTION REPORT
+      *                         AKLAB8TABLES WROTE OUT (DETAIL LINES
+      *                         ARE RECOGNIZED BY A NUMERIC DATE IN
+      *                         THE FIRST TWO COLUMNS - TITLE, HEADER,
+      *                         BLANK, SUMMARY, AND TOTAL LINES ARE
+      *                         SKIPPED)
+      *
+      *  AND ACCUMULATES VALID AND ERROR COUNTS BY PR-VENDOR-ID AND BY
+      *  PR-WAREHOUSE-ID, THEN PRINTS A BREAKDOWN REPORT WITH A GRAND
+      *  TOTAL LINE THAT RECONCILES (VALID + ERROR) BACK TO THE INPUT
+      *  RECORD COUNT FROM PRODUCT-FILE.
+      *
+      *  OUTPUT:
+      *     VENDOR-WH-REPORT - PRINT-FORMATTED BREAKDOWN REPORT
+      *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PRODUCT-FILE
+               ASSIGN TO 'PRODUCT-INVEN.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NEW-PRODUCT-FILE
+               ASSIGN TO 'NEW-PROD-INVEN.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-FILE
+               ASSIGN TO 'ERROR-FILE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VENDOR-WH-REPORT
+               ASSIGN TO 'VENDOR-WH-REPORT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD PRODUCT-FILE
+          RECORD CONTAINS 128 CHARACTERS.
+       01 PROD-REC                         PIC X(128).
+
+       FD NEW-PRODUCT-FILE
+           RECORD CONTAINS 120 CHARACTERS.
+       01 NEW-PROD-REC                     PIC X(120).
+       01 NEW-PROD-KEY-REDEF REDEFINES NEW-PROD-REC.
+           05  NPR-WAREHOUSE-ID            PIC X(4).
+           05  NPR-VENDOR-ID               PIC X.
+           05  NPR-PRODUCT-ID              PIC X(3).
+           05  FILLER                      PIC X(112).
+
+       FD ERROR-FILE
+           RECORD CONTAINS 240 CHARACTERS.
+       01 ERROR-FILE-REC                   PIC X(240).
+       01 ERROR-DETAIL-REDEF REDEFINES ERROR-FILE-REC.
+           05  ERD-DATE                    PIC X(10).
+           05  FILLER                      PIC X(3).
+           05  ERD-WAREHOUSE-ID            PIC X(4).
+           05  FILLER                      PIC X(6).
+           05  ERD-PRODUCT-ID              PIC X(3).
+           05  FILLER                      PIC X(6).
+           05  ERD-VENDOR-ID               PIC X.
+           05  FILLER                      PIC X(6).
+           05  ERD-REASON                  PIC X(25).
+           05  FILLER                      PIC X(2).
+           05  ERD-RAW-DATA                PIC X(120).
+
+       FD VENDOR-WH-REPORT
+           RECORD CONTAINS 120 CHARACTERS.
+       01 VWR-REPORT-REC                   PIC X(120).
+
+
+       WORKING-STORAGE SECTION.
+
+      *****************VARIABLE SECTION*************************
+
+       01  FLAGS-N-SWITCHES.
+           05  PROD-EOF-FLAG           PIC X     VALUE SPACE.
+                88  MORE-PROD-RECS               VALUE 'Y'.
+                88  NO-MORE-PROD-RECS            VALUE 'N'.
+           05  NEW-EOF-FLAG            PIC X     VALUE SPACE.
+                88  MORE-NEW-RECS                VALUE 'Y'.
+                88  NO-MORE-NEW-RECS             VALUE 'N'.
+           05  ERR-EOF-FLAG            PIC X     VALUE SPACE.
+                88  MORE-ERR-RECS                VALUE 'Y'.
+                88  NO-MORE-ERR-RECS             VALUE 'N'.
+
+       01  COUNT-FIELDS.
+           05  INPUT-COUNT          PIC 9(7)  VALUE 0.
+           05  VALID-COUNT          PIC 9(7)  VALUE 0.
+           05  ERROR-COUNT          PIC 9(7)  VALUE 0.
+           05  GRAND-TOTAL          PIC 9(7)  VALUE 0.
+
+       01  DATE-FIELDS.
+           05  RUN-DATE             PIC 9(8).
+           05  RUN-DATE-X REDEFINES RUN-DATE.
+               10  RUN-YYYY         PIC 9(4).
+               10  RUN-MM           PIC 9(2).
+               10  RUN-DD           PIC 9(2).
+           05  REPORT-DATE.
+               10  REPORT-MM        PIC 9(2).
+               10  FILLER              PIC X     VALUE '/'.
+               10  REPORT-DD        PIC 9(2).
+               10  FILLER              PIC X     VALUE '/'.
+               10  REPORT-YYYY      PIC 9(4).
+
+      ***********************TABLES**********************************
+      *  VENDOR-RPT-TABLE AND WAREHOUSE-RPT-TABLE ACCUMULATE VALID
+      *  AND ERROR COUNTS AS NEW-PRODUCT-FILE AND ERROR-FILE ARE
+      *  READ, THE SAME OCCURS ... DEPENDING ON / SEARCH STYLE
+      *  AKLAB8TABLES USES FOR ITS OWN TABLES.
+
+       01  VENDOR-RPT-COUNT-FIELDS.
+           05  VENDOR-RPT-COUNT        PIC 9(3)  VALUE 0.
+
+       01  VENDOR-RPT-TABLE.
+           05  VRPT-ENTRY OCCURS 1 TO 500 TIMES
+               DEPENDING ON VENDOR-RPT-COUNT
+               INDEXED BY VRPT-INDEX.
+               10  VRPT-VENDOR-ID      PIC X.
+               10  VRPT-VALID-COUNT    PIC 9(7)  VALUE 0.
+               10  VRPT-ERROR-COUNT    PIC 9(7)  VALUE 0.
+
+       01  WAREHOUSE-RPT-COUNT-FIELDS.
+           05  WHRPT-COUNT             PIC 9(3)  VALUE 0.
+
+       01  WAREHOUSE-RPT-TABLE.
+           05  WHRPT-ENTRY OCCURS 1 TO 500 TIMES
+               DEPENDING ON WHRPT-COUNT
+               INDEXED BY WHRPT-INDEX.
+               10  WHRPT-WAREHOUSE-ID  PIC X(4).
+               10  WHRPT-VALID-COUNT   PIC 9(7)  VALUE 0.
+               10  WHRPT-ERROR-COUNT   PIC 9(7)  VALUE 0.
+
+      ***********************REPORT LINES*******************************
+
+       01  REPORT-LINES.
+           05  RPT-TITLE-LINE.
+               10  FILLER              PIC X(30)
+                        VALUE 'VENDOR/WAREHOUSE BREAKDOWN - '.
+               10  RPT-TITLE-DATE      PIC X(10).
+           05  RPT-BLANK-LINE          PIC X(1)  VALUE SPACE.
+           05  RPT-VENDOR-HEADING      PIC X(38) VALUE
+                   'BREAKDOWN BY VENDOR ID'.
+           05  RPT-HEADER-LINE-1       PIC X(51) VALUE
+                   'ID   VALID     ERROR     TOTAL'.
+           05  RPT-VENDOR-LINE.
+               10  RPT-V-ID            PIC X(1).
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  RPT-V-VALID         PIC ZZZZZZ9.
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  RPT-V-ERROR         PIC ZZZZZZ9.
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  RPT-V-TOTAL         PIC ZZZZZZ9.
+           05  RPT-WAREHOUSE-HEADING   PIC X(38) VALUE
+                   'BREAKDOWN BY WAREHOUSE ID'.
+           05  RPT-HEADER-LINE-2       PIC X(51) VALUE
+                   'ID    VALID     ERROR     TOTAL'.
+           05  RPT-WAREHOUSE-LINE.
+               10  RPT-W-ID            PIC X(4).
+               10  FILLER              PIC X(2)  VALUE SPACES.
+               10  RPT-W-VALID         PIC ZZZZZZ9.
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  RPT-W-ERROR         PIC ZZZZZZ9.
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  RPT-W-TOTAL         PIC ZZZZZZ9.
+           05  RPT-GRAND-HEADING       PIC X(38) VALUE
+                   'GRAND TOTALS'.
+           05  RPT-GRAND-LINE-1.
+               10  FILLER              PIC X(25)
+                        VALUE 'TOTAL VALID RECORDS:    '.
+               10  RPT-GRAND-VALID     PIC ZZZZZZ9.
+           05  RPT-GRAND-LINE-2.
+               10  FILLER              PIC X(25)
+                        VALUE 'TOTAL ERROR RECORDS:    '.
+               10  RPT-GRAND-ERROR     PIC ZZZZZZ9.
+           05  RPT-GRAND-LINE-3.
+               10  FILLER              PIC X(25)
+                        VALUE 'TOTAL INPUT RECORDS:    '.
+               10  RPT-GRAND-INPUT     PIC ZZZZZZ9.
+           05  RPT-RECONCILE-OK        PIC X(45) VALUE
+                   'RECONCILIATION: OK - VALID + ERROR = INPUT'.
+           05  RPT-RECONCILE-BAD       PIC X(45) VALUE
+                   'RECONCILIATION: *** OUT OF BALANCE ***'.
+
+
+      ***********************PROCEDURE DIVISION************************
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+
+           PERFORM 110-HOUSEKEEPING
+           PERFORM 120-COUNT-INPUT-RECORDS
+           PERFORM 130-PROCESS-NEW-PRODUCT-FILE
+           PERFORM 140-PROCESS-ERROR-FILE
+           PERFORM 150-WRITE-REPORT
+           PERFORM 160-CLOSE-ROUTINE
+         .
+
+       110-HOUSEKEEPING.
+
+           OPEN INPUT  PRODUCT-FILE
+                       NEW-PRODUCT-FILE
+                       ERROR-FILE
+           OPEN OUTPUT VENDOR-WH-REPORT
+
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           MOVE RUN-MM   TO REPORT-MM
+           MOVE RUN-DD   TO REPORT-DD
+           MOVE RUN-YYYY TO REPORT-YYYY
+         .
+      *
+       120-COUNT-INPUT-RECORDS.
+
+           SET MORE-PROD-RECS TO TRUE
+           PERFORM UNTIL NO-MORE-PROD-RECS
+               READ PRODUCT-FILE
+                   AT END
+                       SET NO-MORE-PROD-RECS TO TRUE
+                   NOT AT END
+                       ADD 1 TO INPUT-COUNT
+               END-READ
+           END-PERFORM
+         .
+      *
+       130-PROCESS-NEW-PRODUCT-FILE.
+
+           SET MORE-NEW-RECS TO TRUE
+           PERFORM UNTIL NO-MORE-NEW-RECS
+               READ NEW-PRODUCT-FILE
+                   AT END
+                       SET NO-MORE-NEW-RECS TO TRUE
+                   NOT AT END
+      *                AKLAB8TABLES WRITES A 'TRAILER' CONTROL-TOTAL
+      *                RECORD AS THE LAST LINE OF NEW-PROD-INVEN.TXT -
+      *                IT IS NOT A DATA RECORD AND MUST NOT BE
+      *                COUNTED.  A RECORD IS ONLY TREATED AS THE
+      *                TRAILER WHEN BOTH THE FIRST 7 BYTES ARE
+      *                'TRAILER' AND THE NEXT 8 (THE CONTROL COUNT)
+      *                ARE NUMERIC, SO A REAL WAREHOUSE/VENDOR/
+      *                PRODUCT COMBINATION THAT HAPPENS TO START WITH
+      *                'TRAILER' STILL COUNTS AS DATA.
+                       IF NEW-PROD-REC (1:7) NOT = 'TRAILER'
+                           OR NEW-PROD-REC (8:8) NOT NUMERIC
+                           ADD 1 TO VALID-COUNT
+                           PERFORM 132-ACCUM-VENDOR-VALID
+                           PERFORM 134-ACCUM-WAREHOUSE-VALID
+                       END-IF
+               END-READ
+           END-PERFORM
+         .
+      *
+       132-ACCUM-VENDOR-VALID.
+
+           SET VRPT-INDEX TO 1
+           SEARCH VRPT-ENTRY
+               AT END
+                   ADD 1 TO VENDOR-RPT-COUNT
+                   SET VRPT-INDEX TO VENDOR-RPT-COUNT
+                   MOVE NPR-VENDOR-ID TO VRPT-VENDOR-ID (VRPT-INDEX)
+                   MOVE 1 TO VRPT-VALID-COUNT (VRPT-INDEX)
+               WHEN VRPT-VENDOR-ID (VRPT-INDEX) = NPR-VENDOR-ID
+                   ADD 1 TO VRPT-VALID-COUNT (VRPT-INDEX)
+           END-SEARCH
+         .
+      *
+       134-ACCUM-WAREHOUSE-VALID.
+
+           SET WHRPT-INDEX TO 1
+           SEARCH WHRPT-ENTRY
+               AT END
+                   ADD 1 TO WHRPT-COUNT
+                   SET WHRPT-INDEX TO WHRPT-COUNT
+                   MOVE NPR-WAREHOUSE-ID TO
+                        WHRPT-WAREHOUSE-ID (WHRPT-INDEX)
+                   MOVE 1 TO WHRPT-VALID-COUNT (WHRPT-INDEX)
+               WHEN WHRPT-WAREHOUSE-ID (WHRPT-INDEX) = NPR-WAREHOUSE-ID
+                   ADD 1 TO WHRPT-VALID-COUNT (WHRPT-INDEX)
+           END-SEARCH
+         .
+      *
+       140-PROCESS-ERROR-FILE.
+
+           SET MORE-ERR-RECS TO TRUE
+           PERFORM UNTIL NO-MORE-ERR-RECS
+               READ ERROR-FILE
+                   AT END
+                       SET NO-MORE-ERR-RECS TO TRUE
+                   NOT AT END
+                       IF ERD-DATE (1:2) IS NUMERIC
+                           ADD 1 TO ERROR-COUNT
+                           PERFORM 142-ACCUM-VENDOR-ERROR
+                           PERFORM 144-ACCUM-WAREHOUSE-ERROR
+                       END-IF
+               END-READ
+           END-PERFORM
+         .
+      *
+       142-ACCUM-VENDOR-ERROR.
+
+           SET VRPT-INDEX TO 1
+           SEARCH VRPT-ENTRY
+               AT END
+                   ADD 1 TO VENDOR-RPT-COUNT
+                   SET VRPT-INDEX TO VENDOR-RPT-COUNT
+                   MOVE ERD-VENDOR-ID TO VRPT-VENDOR-ID (VRPT-INDEX)
+                   MOVE 1 TO VRPT-ERROR-COUNT (VRPT-INDEX)
+               WHEN VRPT-VENDOR-ID (VRPT-INDEX) = ERD-VENDOR-ID
+                   ADD 1 TO VRPT-ERROR-COUNT (VRPT-INDEX)
+           END-SEARCH
+         .
+      *
+       144-ACCUM-WAREHOUSE-ERROR.
+
+           SET WHRPT-INDEX TO 1
+           SEARCH WHRPT-ENTRY
+               AT END
+                   ADD 1 TO WHRPT-COUNT
+                   SET WHRPT-INDEX TO WHRPT-COUNT
+                   MOVE ERD-WAREHOUSE-ID TO
+                        WHRPT-WAREHOUSE-ID (WHRPT-INDEX)
+                   MOVE 1 TO WHRPT-ERROR-COUNT (WHRPT-INDEX)
+               WHEN WHRPT-WAREHOUSE-ID (WHRPT-INDEX) = ERD-WAREHOUSE-ID
+                   ADD 1 TO WHRPT-ERROR-COUNT (WHRPT-INDEX)
+           END-SEARCH
+         .
+      *
+       150-WRITE-REPORT.
+
+           MOVE REPORT-DATE TO RPT-TITLE-DATE
+           MOVE RPT-TITLE-LINE TO VWR-REPORT-REC
+           WRITE VWR-REPORT-REC
+           MOVE RPT-BLANK-LINE TO VWR-REPORT-REC
+           WRITE VWR-REPORT-REC
+
+           MOVE RPT-VENDOR-HEADING TO VWR-REPORT-REC
+           WRITE VWR-REPORT-REC
+           MOVE RPT-HEADER-LINE-1 TO VWR-REPORT-REC
+           WRITE VWR-REPORT-REC
+
+           PERFORM VARYING VRPT-INDEX FROM 1 BY 1
+                   UNTIL VRPT-INDEX > VENDOR-RPT-COUNT
+               MOVE VRPT-VENDOR-ID (VRPT-INDEX)   TO RPT-V-ID
+               MOVE VRPT-VALID-COUNT (VRPT-INDEX) TO RPT-V-VALID
+               MOVE VRPT-ERROR-COUNT (VRPT-INDEX) TO RPT-V-ERROR
+               COMPUTE RPT-V-TOTAL =
+                   VRPT-VALID-COUNT (VRPT-INDEX) +
+                   VRPT-ERROR-COUNT (VRPT-INDEX)
+               MOVE RPT-VENDOR-LINE TO VWR-REPORT-REC
+               WRITE VWR-REPORT-REC
+           END-PERFORM
+
+           MOVE RPT-BLANK-LINE TO VWR-REPORT-REC
+           WRITE VWR-REPORT-REC
+           MOVE RPT-WAREHOUSE-HEADING TO VWR-REPORT-REC
+           WRITE VWR-REPORT-REC
+           MOVE RPT-HEADER-LINE-2 TO VWR-REPORT-REC
+           WRITE VWR-REPORT-REC
+
+           PERFORM VARYING WHRPT-INDEX FROM 1 BY 1
+                   UNTIL WHRPT-INDEX > WHRPT-COUNT
+               MOVE WHRPT-WAREHOUSE-ID (WHRPT-INDEX) TO RPT-W-ID
+               MOVE WHRPT-VALID-COUNT (WHRPT-INDEX)  TO RPT-W-VALID
+               MOVE WHRPT-ERROR-COUNT (WHRPT-INDEX)  TO RPT-W-ERROR
+               COMPUTE RPT-W-TOTAL =
+                   WHRPT-VALID-COUNT (WHRPT-INDEX) +
+                   WHRPT-ERROR-COUNT (WHRPT-INDEX)
+               MOVE RPT-WAREHOUSE-LINE TO VWR-REPORT-REC
+               WRITE VWR-REPORT-REC
+           END-PERFORM
+
+           COMPUTE GRAND-TOTAL = VALID-COUNT + ERROR-COUNT
+
+           MOVE RPT-BLANK-LINE TO VWR-REPORT-REC
+           WRITE VWR-REPORT-REC
+           MOVE RPT-GRAND-HEADING TO VWR-REPORT-REC
+           WRITE VWR-REPORT-REC
+
+           MOVE VALID-COUNT TO RPT-GRAND-VALID
+           MOVE RPT-GRAND-LINE-1 TO VWR-REPORT-REC
+           WRITE VWR-REPORT-REC
+
+           MOVE ERROR-COUNT TO RPT-GRAND-ERROR
+           MOVE RPT-GRAND-LINE-2 TO VWR-REPORT-REC
+           WRITE VWR-REPORT-REC
+
+           MOVE INPUT-COUNT TO RPT-GRAND-INPUT
+           MOVE RPT-GRAND-LINE-3 TO VWR-REPORT-REC
+           WRITE VWR-REPORT-REC
+
+           IF GRAND-TOTAL = INPUT-COUNT
+               MOVE RPT-RECONCILE-OK TO VWR-REPORT-REC
+           ELSE
+               MOVE RPT-RECONCILE-BAD TO VWR-REPORT-REC
+           END-IF
+           WRITE VWR-REPORT-REC
+         .
+      *
+       160-CLOSE-ROUTINE.
+
+           DISPLAY 'VENDOR/WAREHOUSE BREAKDOWN REPORT WRITTEN TO '
+                   'VENDOR-WH-REPORT.TXT'
+
+           CLOSE    PRODUCT-FILE
+                    NEW-PRODUCT-FILE
+                    ERROR-FILE
+                    VENDOR-WH-REPORT
+
+           STOP RUN
+         .
