@@ -0,0 +1,63 @@
+//AKLAB8TB JOB (ACCTNO),'VENDOR TABLE LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*  NIGHTLY AKLAB8TABLES BATCH RUN.
+//*
+//*  STEP010 RUNS AKLAB8TABLES AGAINST TONIGHT'S PRODUCT-INVEN.TXT.
+//*  PARM= PASSES THE OPERATOR/JOB ID AND THE ERROR-COUNT THRESHOLD TO
+//*  THE PROGRAM AS ONE COMMA-DELIMITED STRING (SEE JOB-CONTROL-FIELDS
+//*  AND 106-GET-RUN-DATE IN LAB8TABLES.CBL).  IF THE NUMBER OF
+//*  REJECTED RECORDS EXCEEDS THE THRESHOLD, AKLAB8TABLES SETS
+//*  RETURN-CODE 8 (SEE 149-CHECK-ERROR-THRESHOLD) INSTEAD OF THE
+//*  NORMAL 0, SO STEP020/STEP030 BELOW ARE SKIPPED AND OPERATIONS
+//*  IS EXPECTED TO REVIEW ERROR-FILE.TXT BEFORE THE FEED IS TRUSTED.
+//*
+//*  STEP020 RUNS THE VENDOR/WAREHOUSE BREAKDOWN REPORT (AKLAB8VWRPT)
+//*  OFF THE OUTPUT OF STEP010, INCLUDING THE CONTROL-TOTAL TRAILER
+//*  RECORD AKLAB8TABLES APPENDS TO NEW-PROD-INVEN.TXT.
+//*
+//*  STEP030 RUNS THE CORRECTION/RESUBMISSION PROGRAM (AKLAB8CORR)
+//*  AGAINST ANY CORRECTION-TRANS.TXT SUBMITTED BY OPERATIONS, SO
+//*  CORRECTED RECORDS ARE READY FOR TOMORROW NIGHT'S RESUBMISSION.
+//*
+//*  THIS SHOP'S AKLAB8xxx PROGRAMS RESOLVE THEIR SELECT/ASSIGN
+//*  CLAUSES TO FLAT FILES BY NAME (LINE SEQUENTIAL, NOT DD-NAME
+//*  ALLOCATION) RATHER THAN TRUE Z/OS DATASETS, SO THE DD STATEMENTS
+//*  BELOW DOCUMENT THE INTENDED DATASET-TO-FILE MAPPING FOR A SHOP
+//*  THAT MOVES THIS JOB ONTO A TRADITIONAL MVS/JES2 LPAR.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=AKLAB8TABLES,PARM='NIGHTBAT,50'
+//STEPLIB  DD DSN=PROD.AKLAB8.LOADLIB,DISP=SHR
+//PRODIN   DD DSN=PROD.AKLAB8.PRODUCT.INVEN,DISP=SHR
+//VNDMAST  DD DSN=PROD.AKLAB8.VENDOR.MASTER,DISP=SHR
+//WHMAST   DD DSN=PROD.AKLAB8.WAREHOUSE.MASTER,DISP=SHR
+//PRMMAST  DD DSN=PROD.AKLAB8.PRODUCT.MASTER,DISP=SHR
+//NEWPROD  DD DSN=PROD.AKLAB8.NEWPROD.INVEN,
+//             DISP=(MOD,CATLG,CATLG)
+//ERRFILE  DD DSN=PROD.AKLAB8.ERROR.FILE,
+//             DISP=(MOD,CATLG,CATLG)
+//CKPTFILE DD DSN=PROD.AKLAB8.CHECKPOINT,DISP=SHR
+//AUDITLOG DD DSN=PROD.AKLAB8.AUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=AKLAB8VWRPT,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.AKLAB8.LOADLIB,DISP=SHR
+//PRODIN   DD DSN=PROD.AKLAB8.PRODUCT.INVEN,DISP=SHR
+//NEWPROD  DD DSN=PROD.AKLAB8.NEWPROD.INVEN,DISP=SHR
+//ERRFILE  DD DSN=PROD.AKLAB8.ERROR.FILE,DISP=SHR
+//WHREPORT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=AKLAB8CORR,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.AKLAB8.LOADLIB,DISP=SHR
+//ERRFILE  DD DSN=PROD.AKLAB8.ERROR.FILE,DISP=SHR
+//CORRTRN  DD DSN=PROD.AKLAB8.CORRECTION.TRANS,DISP=SHR
+//CORRFEED DD DSN=PROD.AKLAB8.CORRECTED.FEED,
+//             DISP=(MOD,CATLG,CATLG)
+//UNCORLST DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
